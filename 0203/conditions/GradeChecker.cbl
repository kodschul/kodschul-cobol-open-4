@@ -1,20 +1,49 @@
            IDENTIFICATION DIVISION.
            PROGRAM-ID. GradeChecker.
 
+           ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT GradeLedgerFile ASSIGN TO "GRADELDGR"
+                   ORGANIZATION IS LINE SEQUENTIAL.
 
            DATA DIVISION.
+           FILE SECTION.
+           FD GradeLedgerFile.
+           01 GradeLedgerLine PIC X(40).
+
            WORKING-STORAGE SECTION.
 
            01 NUM PIC 9V99.
                88 PASSED VALUE 1.0 THRU 4.24.
                88 FAILED VALUE 4.25 THRU 6.0.
 
+           01 RESULT_TEXT PIC X(20).
+           01 LEDGER_LINE PIC X(40).
+           01 NUM-ED PIC 9.99.
+
+           01 NUM-INPUT    PIC X(10).
+           01 NUM-MIN      PIC S9(9) VALUE 100.
+           01 NUM-MAX      PIC S9(9) VALUE 600.
+           01 NUM-DECIMALS PIC 9 VALUE 2.
+           01 NUM-VALID    PIC X(1).
+               88 NUM-INPUT-VALID VALUE "Y".
+
 
            PROCEDURE DIVISION.
                DISPLAY "---- Grade Checker ---".
 
                DISPLAY "Enter grade: ".
-               ACCEPT NUM.
+               MOVE "N" TO NUM-VALID
+               PERFORM UNTIL NUM-INPUT-VALID
+                   ACCEPT NUM-INPUT
+                   CALL "VALIDATE-NUMERIC" USING NUM-INPUT,
+                       NUM-MIN, NUM-MAX, NUM-DECIMALS, NUM-VALID
+                   IF NOT NUM-INPUT-VALID
+                       DISPLAY "Ungueltig - bitte 1.00 bis 6.00: "
+                   END-IF
+               END-PERFORM
+               MOVE NUM-INPUT TO NUM
 
                DISPLAY NUM.
 
@@ -22,24 +51,34 @@
                EVALUATE NUM
 
                    WHEN 1.0 THRU 1.99
-                       DISPLAY "Sehr gut!"
+                       MOVE "Sehr gut!" TO RESULT_TEXT
                    WHEN 2.0 THRU 2.99
-                       DISPLAY "Gut!"
+                       MOVE "Gut!" TO RESULT_TEXT
 
                    WHEN 3.0 THRU 3.99
-                       DISPLAY "befriedigend"
+                       MOVE "befriedigend" TO RESULT_TEXT
 
                    WHEN 4.0 THRU 4.24
-                       DISPLAY "ausreichend"
+                       MOVE "ausreichend" TO RESULT_TEXT
 
                    WHEN 4.25 THRU 6.0
-                       DISPLAY "nicht bestanden"
+                       MOVE "nicht bestanden" TO RESULT_TEXT
 
                    WHEN OTHER
-                       DISPLAY "Note nicht valid!"
+                       MOVE "Note nicht valid!" TO RESULT_TEXT
 
                END-EVALUATE
 
-
+               DISPLAY RESULT_TEXT
+
+               OPEN EXTEND GradeLedgerFile
+               MOVE NUM TO NUM-ED
+               STRING NUM-ED DELIMITED BY SIZE
+                   " - " DELIMITED BY SIZE
+                   RESULT_TEXT DELIMITED BY SIZE
+                   INTO LEDGER_LINE
+               MOVE LEDGER_LINE TO GradeLedgerLine
+               WRITE GradeLedgerLine
+               CLOSE GradeLedgerFile
 
                STOP RUN.
