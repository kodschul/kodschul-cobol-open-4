@@ -1,20 +1,44 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LIST-PROCESSING.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ListFile ASSIGN TO "LISTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LIST-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD ListFile.
+       01 ListFileLine PIC 9(3).
+
        WORKING-STORAGE SECTION.
+       01 LIST-FILE-STATUS PIC XX.
+           88 LIST-FILE-OK VALUE "00".
+       01 LIST-EOF PIC X VALUE "N".
+
        01  MY-LIST.
            05  LIST-SIZE        PIC 9(3) VALUE 0.
            05  LIST-ELEMENTS    PIC 9(3) OCCURS 100 TIMES.
-       01 I PIC 99.
-       
+       01 I PIC 999.
+       01 J PIC 999.
+       01 SWAP-VAL PIC 9(3).
+
+       01 SEARCH-TARGET PIC 9(3).
+       01 SEARCH-INDEX  PIC 999 VALUE 0.
+       01 FOUND-FLAG    PIC X VALUE "N".
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM INITIALIZE-LIST
            PERFORM ADD-ELEMENT THRU ADD-ELEMENT-EXIT
+           PERFORM SORT-LIST
            PERFORM PRINT-LIST
+           PERFORM SEARCH-ELEMENT
            PERFORM REMOVE-ELEMENT THRU REMOVE-ELEMENT-EXIT
            PERFORM PRINT-LIST
+           PERFORM SAVE-LIST
            STOP RUN.
 
        INITIALIZE-LIST.
@@ -25,6 +49,66 @@
                ADD 1 TO I
            END-PERFORM
 
+           OPEN INPUT ListFile
+           IF LIST-FILE-OK
+               MOVE "N" TO LIST-EOF
+               PERFORM UNTIL LIST-EOF = "Y"
+                   READ ListFile
+                       AT END
+                           MOVE "Y" TO LIST-EOF
+                       NOT AT END
+                           IF LIST-SIZE < 100
+                               ADD 1 TO LIST-SIZE
+                               MOVE ListFileLine
+                                   TO LIST-ELEMENTS(LIST-SIZE)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ListFile
+           END-IF.
+
+       SORT-LIST.
+           IF LIST-SIZE > 1
+               PERFORM VARYING I FROM 1 BY 1
+               UNTIL I > LIST-SIZE - 1
+                   PERFORM VARYING J FROM 1 BY 1
+                   UNTIL J > LIST-SIZE - I
+                       IF LIST-ELEMENTS(J) > LIST-ELEMENTS(J + 1)
+                           MOVE LIST-ELEMENTS(J) TO SWAP-VAL
+                           MOVE LIST-ELEMENTS(J + 1)
+                               TO LIST-ELEMENTS(J)
+                           MOVE SWAP-VAL TO LIST-ELEMENTS(J + 1)
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-IF.
+
+       SEARCH-ELEMENT.
+           DISPLAY "Enter value to search for: "
+           ACCEPT SEARCH-TARGET
+           MOVE "N" TO FOUND-FLAG
+           MOVE 0 TO SEARCH-INDEX
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > LIST-SIZE
+               IF LIST-ELEMENTS(I) = SEARCH-TARGET
+               AND FOUND-FLAG = "N"
+                   MOVE "Y" TO FOUND-FLAG
+                   MOVE I TO SEARCH-INDEX
+               END-IF
+           END-PERFORM
+           IF FOUND-FLAG = "Y"
+               DISPLAY "Found at index " SEARCH-INDEX
+           ELSE
+               DISPLAY "Value not found"
+           END-IF.
+
+       SAVE-LIST.
+           OPEN OUTPUT ListFile
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > LIST-SIZE
+               MOVE LIST-ELEMENTS(I) TO ListFileLine
+               WRITE ListFileLine
+           END-PERFORM
+           CLOSE ListFile.
+
        PRINT-LIST.
            DISPLAY "Current List:"
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > LIST-SIZE
