@@ -1,33 +1,74 @@
            IDENTIFICATION DIVISION.
            PROGRAM-ID. SHOPPING_LIST.
-           
+
+           ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT BasketSaveFile ASSIGN TO "DLISTBAK"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS SAVE-FILE-STATUS.
+
            DATA DIVISION.
+           FILE SECTION.
+           FD BasketSaveFile.
+           01 SavedItemLine PIC X(20).
+
            WORKING-STORAGE SECTION.
-           
+           01 SAVE-FILE-STATUS PIC XX.
+               88 SAVE-FILE-OK VALUE "00".
+
            01 SHOPPING_LIST.
-               02 SHOPPING_SIZE PIC 99 VALUE 0.
-               02 SHOPPING_ITEMS PIC X(20) OCCURS 10 TIMES.
+               02 SHOPPING_SIZE PIC 999 VALUE 0.
+               02 SHOPPING_ITEMS PIC X(20) OCCURS 200 TIMES.
 
-           01 ITERATOR PIC 9 VALUE 1.
+           01 ITERATOR PIC 999 VALUE 1.
 
            01 USER_ITEM PIC X(20).
 
            01 IS_QUITTING PIC X VALUE "N".
 
+           01 LOAD_EOF PIC X VALUE "N".
 
 
            PROCEDURE DIVISION.
-           MAIN SECTION. 
-               PERFORM ADD_ITEM 
-               UNTIL IS_QUITTING = "Y" OR SHOPPING_SIZE = 10.
+           MAIN SECTION.
+               PERFORM LOAD_BASKET.
+
+               PERFORM ADD_ITEM
+               UNTIL IS_QUITTING = "Y" OR SHOPPING_SIZE = 200.
+
+               IF IS_QUITTING NOT = "Y"
+                   DISPLAY "Basket full - no more items can be added."
+               END-IF
 
                DISPLAY "----------------".
-               PERFORM VARYING ITERATOR FROM 1 BY 1 
+               PERFORM VARYING ITERATOR FROM 1 BY 1
                UNTIL ITERATOR > SHOPPING_SIZE
                    DISPLAY SHOPPING_ITEMS(ITERATOR)
                END-PERFORM.
+
+               PERFORM SAVE_BASKET.
                STOP RUN.
-           
+
+           LOAD_BASKET SECTION.
+               OPEN INPUT BasketSaveFile
+
+               IF SAVE-FILE-OK
+                   PERFORM UNTIL LOAD_EOF = "Y"
+                       READ BasketSaveFile
+                           AT END
+                               MOVE "Y" TO LOAD_EOF
+                           NOT AT END
+                               IF SHOPPING_SIZE < 200
+                                   ADD 1 TO SHOPPING_SIZE
+                                   MOVE SavedItemLine
+                                   TO SHOPPING_ITEMS(SHOPPING_SIZE)
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE BasketSaveFile
+               END-IF.
+
            ADD_ITEM SECTION.
                DISPLAY "Add new item to basket: "
 
@@ -39,3 +80,14 @@
                    ADD 1 TO SHOPPING_SIZE
                    MOVE USER_ITEM TO SHOPPING_ITEMS(SHOPPING_SIZE)
                END-IF.
+
+           SAVE_BASKET SECTION.
+               OPEN OUTPUT BasketSaveFile
+
+               PERFORM VARYING ITERATOR FROM 1 BY 1
+               UNTIL ITERATOR > SHOPPING_SIZE
+                   MOVE SHOPPING_ITEMS(ITERATOR) TO SavedItemLine
+                   WRITE SavedItemLine
+               END-PERFORM
+
+               CLOSE BasketSaveFile.
