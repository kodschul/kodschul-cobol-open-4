@@ -4,17 +4,10 @@
            DATA DIVISION.
            WORKING-STORAGE SECTION.
            
-           01 SHOPPING_LIST.
-               02 SHOPPING_SIZE PIC 99 VALUE 0.
-               02 SHOPPING_ITEMS OCCURS 10 TIMES.
-                   03 SHOPPING_ITEM_NAME PIC X(10).
-                   03 SHOPPING_ITEM_QTY PIC 99.
+           COPY SHOPLIST.
 
-                   03 SHOPPING_ITEM_NETTO PIC 99V99.
-                   03 SHOPPING_ITEM_BRUTTO PIC 99V99.
 
-
-           01 ITERATOR PIC 9 VALUE 1.
+           01 ITERATOR PIC 999 VALUE 1.
 
            01 USER_INPUT PIC X(20).
 
@@ -28,34 +21,47 @@
            01 ITEM_OUTPUT_F PIC X(100).
            01 ITEM_OUTPUT PIC X(100).
 
-           01 ITEM_PRICE_F PIC $99.99.
-           01 ITEM_PRICE_F2 PIC $99.99.
+           01 ITEM_PRICE_F PIC X(20).
+           01 ITEM_PRICE_F2 PIC X(20).
+           01 AMOUNT-FOR-FORMAT PIC S9(7)V99.
+
+           COPY CURRCFG.
 
 
            PROCEDURE DIVISION.
-           MAIN SECTION. 
-               PERFORM ADD_ITEM 
-               UNTIL IS_QUITTING = "Y" OR SHOPPING_SIZE = 10.
+           MAIN SECTION.
+               PERFORM ADD_ITEM
+               UNTIL IS_QUITTING = "Y" OR SHOPPING_SIZE = 200.
+
+               IF IS_QUITTING NOT = "Y"
+                   DISPLAY "Basket full - no more items can be added."
+               END-IF
 
                DISPLAY "QTY | NAME         | NETTO  | BRUTTO"
                DISPLAY "----------------".
                PERFORM VARYING ITERATOR FROM 1 BY 1 
                UNTIL ITERATOR > SHOPPING_SIZE
-                  MOVE SHOPPING_ITEM_NETTO(SHOPPING_SIZE) 
-                  TO ITEM_PRICE_F
-
-                   MOVE SHOPPING_ITEM_BRUTTO(SHOPPING_SIZE) 
-                       TO ITEM_PRICE_F2
+                  MOVE SHOPPING_ITEM_NETTO(ITERATOR) TO
+                      AMOUNT-FOR-FORMAT
+                  CALL "FORMAT-CURRENCY" USING AMOUNT-FOR-FORMAT,
+                      CURR-SYMBOL, CURR-DECIMAL-SEP,
+                      CURR-SYMBOL-POSITION, ITEM_PRICE_F
+
+                   MOVE SHOPPING_ITEM_BRUTTO(ITERATOR) TO
+                       AMOUNT-FOR-FORMAT
+                   CALL "FORMAT-CURRENCY" USING AMOUNT-FOR-FORMAT,
+                       CURR-SYMBOL, CURR-DECIMAL-SEP,
+                       CURR-SYMBOL-POSITION, ITEM_PRICE_F2
 
                   STRING ITEM_OUTPUT_F DELIMITED BY SPACE
-                    SHOPPING_ITEM_QTY(ITERATOR) "x " 
+                    SHOPPING_ITEM_QTY(ITERATOR) "x "
                     SHOPPING_ITEM_NAME(ITERATOR) "     | "
                     ITEM_PRICE_F " | "
-                    ITEM_PRICE_F2  
+                    ITEM_PRICE_F2
                     INTO ITEM_OUTPUT
-                
-                MOVE 0 TO ITEM_PRICE_F
-                MOVE 0 TO ITEM_PRICE_F2
+
+                MOVE SPACES TO ITEM_PRICE_F
+                MOVE SPACES TO ITEM_PRICE_F2
 
                 DISPLAY ITEM_OUTPUT
                 MOVE " " TO ITEM_OUTPUT
