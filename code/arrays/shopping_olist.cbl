@@ -1,37 +1,70 @@
            IDENTIFICATION DIVISION.
            PROGRAM-ID. SHOPPING_LIST.
-           
+
+           ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT StoreCatalogFile ASSIGN TO "STORECAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS CATALOG-FILE-STATUS.
+
            DATA DIVISION.
+           FILE SECTION.
+           FD StoreCatalogFile.
+           01 CatalogItemLine.
+               02 CAT_ITEM_NAME PIC X(10).
+               02 CAT_ITEM_QTY PIC 99.
+
            WORKING-STORAGE SECTION.
-           
+           01 CATALOG-FILE-STATUS PIC XX.
+               88 CATALOG-FILE-OK VALUE "00".
+           01 EOF_REACHED PIC X VALUE "N".
+
            01 SHOPPING_LIST.
+               02 SHOPPING_SIZE PIC 99 VALUE 0.
                02 SHOPPING_ITEMS OCCURS 10 TIMES.
                    03 SHOPPING_ITEM_NAME PIC X(10).
                    03 SHOPPING_ITEM_QTY PIC 99.
 
            01 ITERATOR PIC 9 VALUE 1.
-           
+
            PROCEDURE DIVISION.
-           MAIN SECTION. 
-               PERFORM ADD_ITEM.
-               
+           MAIN SECTION.
+               PERFORM READ_CATALOG.
+
                DISPLAY "----------------".
-               PERFORM VARYING ITERATOR FROM 1 BY 1 UNTIL ITERATOR = 7
-                   DISPLAY SHOPPING_ITEM_QTY(ITERATOR) "x " 
+               PERFORM VARYING ITERATOR FROM 1 BY 1
+               UNTIL ITERATOR > SHOPPING_SIZE
+                   DISPLAY SHOPPING_ITEM_QTY(ITERATOR) "x "
                    SHOPPING_ITEM_NAME(ITERATOR)
 
                END-PERFORM.
                STOP RUN.
-           
-           ADD_ITEM SECTION.
-               DISPLAY "Add new item to basket: "
 
-               MOVE "Orange" TO SHOPPING_ITEM_NAME(1).
-               MOVE 5 TO SHOPPING_ITEM_QTY(1).
+           READ_CATALOG SECTION.
+               OPEN INPUT StoreCatalogFile
+
+               IF CATALOG-FILE-OK
+                   PERFORM UNTIL EOF_REACHED = "Y"
+                       READ StoreCatalogFile
 
-               MOVE "Mango" TO SHOPPING_ITEM_NAME(2).
-               MOVE 3 TO SHOPPING_ITEM_QTY(2).
+                        AT END
+                            MOVE "Y" TO EOF_REACHED
+                        NOT AT END
+                          IF SHOPPING_SIZE NOT < 10
+                              DISPLAY "Catalog full - item ignored: "
+                                  CAT_ITEM_NAME
+                          ELSE
+                           ADD 1 TO SHOPPING_SIZE
+                           MOVE CAT_ITEM_NAME
+                           TO SHOPPING_ITEM_NAME(SHOPPING_SIZE)
 
-               MOVE "Apple" TO SHOPPING_ITEM_NAME(3).
-               MOVE 2 TO SHOPPING_ITEM_QTY(3).
-               
\ No newline at end of file
+                           MOVE CAT_ITEM_QTY
+                           TO SHOPPING_ITEM_QTY(SHOPPING_SIZE)
+                          END-IF
+                   END-PERFORM
+                   CLOSE StoreCatalogFile
+               ELSE
+                   DISPLAY "No store catalog found - "
+                       "catalog list empty."
+               END-IF.
