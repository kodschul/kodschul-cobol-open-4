@@ -1,16 +1,91 @@
                   IDENTIFICATION DIVISION.
                   PROGRAM-ID. ATM.
-       
+
+                  ENVIRONMENT DIVISION.
+                  INPUT-OUTPUT SECTION.
+                  FILE-CONTROL.
+                      SELECT AccountMasterFile ASSIGN TO "ACCTMAST"
+                          ORGANIZATION IS INDEXED
+                          ACCESS MODE IS DYNAMIC
+                          RECORD KEY IS ACCT-NUMBER
+                          FILE STATUS IS ACCT-FILE-STATUS.
+
+                      SELECT TransactionLogFile ASSIGN TO "TRANSLOG"
+                          ORGANIZATION IS LINE SEQUENTIAL.
+
+                      SELECT ReceiptFile ASSIGN TO "atm_receipt.txt"
+                          ORGANIZATION IS LINE SEQUENTIAL.
+
+                      SELECT CustomerMasterFile ASSIGN TO "CUSTMAST"
+                          ORGANIZATION IS INDEXED
+                          ACCESS MODE IS DYNAMIC
+                          RECORD KEY IS CUST-ID
+                          FILE STATUS IS CUST-FILE-STATUS.
+
                   DATA DIVISION.
+                  FILE SECTION.
+                  FD AccountMasterFile.
+                  COPY ACCTMAST.
+
+                  FD TransactionLogFile.
+                  01 TRANS-LOG-LINE PIC X(80).
+
+                  FD ReceiptFile.
+                  01 RECEIPT-OUT-LINE PIC X(80).
+
+                  FD CustomerMasterFile.
+                  COPY CUSTMAST.
+
                   WORKING-STORAGE SECTION.
-                  01 BALANCE        PIC 9(5)V99 VALUE 1000.140.
+                  01 CUST-FILE-STATUS    PIC XX.
+                      88 CUST-FILE-OK        VALUE "00".
+                  01 TRANS-LOG-RECORD.
+                      02 TL-DATE      PIC 9(8).
+                      02 TL-TIME      PIC 9(6).
+                      02 TL-ACCOUNT   PIC X(6).
+                      02 TL-TYPE      PIC X(10).
+                      02 TL-AMOUNT    PIC S9(7)V99.
+                      02 TL-BALANCE   PIC S9(7)V99.
+
+                  01 MINI-EOF         PIC X VALUE "N".
+                  01 MINI-STMT-INDEX  PIC 99.
+                  01 MINI-STMT-TABLE.
+                      02 MINI-STMT-COUNT PIC 99 VALUE 0.
+                      02 MINI-STMT-ENTRY OCCURS 10 TIMES.
+                          03 MS-LINE PIC X(80).
+                  01 ACCT-FILE-STATUS    PIC XX.
+                      88 ACCT-FILE-OK        VALUE "00".
+
                   01 AMOUNT         PIC 9(5)V99.
                   01 CHOICE         PIC 9.
-                  01 WITHDRAW_LIMIT PIC 9(5)V99 VALUE 500.00.
-                  01 PIN            PIC X(4) VALUE "1234".
                   01 USER_PIN       PIC X(4).
                   01 ATTEMPTS       PIC 9 VALUE 0.
-       
+                  01 ACCOUNT-NUMBER PIC X(6).
+                  01 ATTEMPTS-LEFT  PIC 9.
+                  01 DEST-ACCOUNT   PIC X(6).
+                  01 LOG-ACCOUNT    PIC X(6).
+                  01 OVERDRAFT-FEE  PIC 9(3)V99 VALUE 35.00.
+                  01 OVERDRAWN-BY   PIC S9(7)V99.
+                  01 DAILY-AFTER    PIC 9(6)V99.
+
+                  01 RECEIPT-TEXT     PIC X(80).
+                  01 RCPT-AMOUNT-F    PIC X(20).
+                  01 RCPT-BALANCE-F   PIC X(20).
+                  01 AMOUNT-DISPLAY   PIC X(20).
+                  01 FEE-DISPLAY      PIC X(20).
+                  01 AMOUNT-FOR-FORMAT PIC S9(7)V99.
+
+                  COPY CURRCFG.
+
+                  01 OLD-PIN          PIC X(4).
+                  01 NEW-PIN          PIC X(4).
+                  01 NEW-PIN-CONFIRM  PIC X(4).
+
+                  01 AUD-SOURCE       PIC X(10).
+                  01 AUD-USER         PIC X(10).
+                  01 AUD-ACTION       PIC X(20).
+                  01 AUD-DETAIL       PIC X(30).
+
                   PROCEDURE DIVISION.
                   MAIN SECTION.
                       DISPLAY "*********************************"
@@ -18,85 +93,426 @@
                       DISPLAY "*   WELCOME TO COBOL BANK ATM   *"
                       DISPLAY "*                               *"
                       DISPLAY "*********************************"
-                      
-                      PERFORM PIN_VALIDATION
-                      UNTIL ATTEMPTS = 1 OR USER_PIN = PIN
-                      
-                      IF ATTEMPTS = 2
-                          DISPLAY 
+
+                      OPEN I-O AccountMasterFile
+                      OPEN EXTEND TransactionLogFile
+                      OPEN EXTEND ReceiptFile
+                      OPEN I-O CustomerMasterFile
+
+                      DISPLAY "Enter your account number: "
+                      ACCEPT ACCOUNT-NUMBER
+
+                      PERFORM PIN_VALIDATION WITH TEST AFTER
+                      UNTIL ATTEMPTS = 3 OR USER_PIN = ACCT-PIN
+                          OR ACCT-IS-BLOCKED
+
+                      IF ACCT-IS-BLOCKED OR ATTEMPTS = 3
+                          DISPLAY
                           "Too many incorrect attempts. Card blocked."
+                          CLOSE AccountMasterFile
+                          CLOSE TransactionLogFile
+                          CLOSE ReceiptFile
+                          CLOSE CustomerMasterFile
                           STOP RUN
                       END-IF
-                      
+
                       PERFORM ATM_MENU
                       UNTIL CHOICE = 4
-                      
+
+                      CLOSE AccountMasterFile
+                      CLOSE TransactionLogFile
+                      CLOSE ReceiptFile
+                      CLOSE CustomerMasterFile
                       DISPLAY "Thank you for using COBOL BANK ATM!"
                       STOP RUN.
-       
+
                   PIN_VALIDATION SECTION.
-                      DISPLAY "Enter your 4-digit PIN: "
-                      ACCEPT USER_PIN
-                      IF USER_PIN NOT = PIN
-                          ADD 1 TO ATTEMPTS
-                          DISPLAY  "Incorrect PIN. Attempts remaining: " 
-                         
+                      MOVE ACCOUNT-NUMBER TO ACCT-NUMBER
+                      READ AccountMasterFile
+                          INVALID KEY
+                              DISPLAY "Unknown account number."
+                              MOVE 3 TO ATTEMPTS
+                      END-READ
+
+                      IF ATTEMPTS NOT = 3
+                          MOVE ACCT-CUST-ID TO CUST-ID
+                          READ CustomerMasterFile
+                              INVALID KEY
+                                  CONTINUE
+                          END-READ
+                          IF CUST-IS-LOCKED
+                              MOVE "Y" TO ACCT-BLOCKED
+                          END-IF
+                      END-IF
+
+                      IF NOT ACCT-IS-BLOCKED AND ATTEMPTS NOT = 3
+                          DISPLAY "Enter your 4-digit PIN: "
+                          ACCEPT USER_PIN
+                          IF USER_PIN NOT = ACCT-PIN
+                              ADD 1 TO ATTEMPTS
+                              ADD 1 TO ACCT-ATTEMPTS
+                              IF ACCT-ATTEMPTS >= 3
+                                  MOVE "Y" TO ACCT-BLOCKED
+                                  PERFORM LOCK_CUSTOMER
+                                  MOVE "ATM" TO AUD-SOURCE
+                                  MOVE ACCT-NUMBER TO AUD-USER
+                                  MOVE "PIN_BLOCKED" TO AUD-ACTION
+                                  MOVE "card blocked after 3 tries"
+                                      TO AUD-DETAIL
+                                  CALL "WRITE-AUDIT" USING
+                                      AUD-SOURCE, AUD-USER,
+                                      AUD-ACTION, AUD-DETAIL
+                              END-IF
+                              REWRITE ACCOUNT-RECORD
+                              COMPUTE ATTEMPTS-LEFT = 3 - ACCT-ATTEMPTS
+                              DISPLAY "Incorrect PIN. Attempts left: "
+                                  ATTEMPTS-LEFT
+                              MOVE "ATM" TO AUD-SOURCE
+                              MOVE ACCT-NUMBER TO AUD-USER
+                              MOVE "PIN_FAIL" TO AUD-ACTION
+                              MOVE "incorrect PIN entered" TO AUD-DETAIL
+                              CALL "WRITE-AUDIT" USING
+                                  AUD-SOURCE, AUD-USER,
+                                  AUD-ACTION, AUD-DETAIL
+                          ELSE
+                              MOVE 0 TO ACCT-ATTEMPTS
+                              REWRITE ACCOUNT-RECORD
+                          END-IF
                       END-IF.
-       
+
+                  LOCK_CUSTOMER SECTION.
+                      MOVE ACCT-CUST-ID TO CUST-ID
+                      READ CustomerMasterFile
+                          INVALID KEY
+                              CONTINUE
+                          NOT INVALID KEY
+                              MOVE "Y" TO CUST-LOCKED
+                              REWRITE CUSTOMER-MASTER-RECORD
+                      END-READ.
+
                   ATM_MENU SECTION.
                       DISPLAY "*********************************"
                       DISPLAY "* 1. Check Balance             *"
                       DISPLAY "* 2. Withdraw Cash             *"
                       DISPLAY "* 3. Deposit Funds             *"
                       DISPLAY "* 4. Exit                      *"
+                      DISPLAY "* 5. Mini Statement            *"
+                      DISPLAY "* 6. Transfer Funds            *"
+                      DISPLAY "* 7. Change PIN                *"
                       DISPLAY "*********************************"
                       DISPLAY "Enter your choice: "
                       ACCEPT CHOICE
-                      
+
                       EVALUATE CHOICE
                           WHEN 1
                               PERFORM CHECK_BALANCE
-                          WHEN 5
+                          WHEN 2
                               PERFORM WITHDRAW_CASH
                           WHEN 3
                               PERFORM DEPOSIT_FUNDS
                           WHEN 4
                               CONTINUE
+                          WHEN 5
+                              PERFORM MINI_STATEMENT
+                          WHEN 6
+                              PERFORM TRANSFER_FUNDS
+                          WHEN 7
+                              PERFORM CHANGE_PIN
                           WHEN OTHER
-                              DISPLAY 
+                              DISPLAY
                               "Invalid choice. Please try again."
                       END-EVALUATE.
-       
+
                   CHECK_BALANCE SECTION.
+                      MOVE ACCOUNT-NUMBER TO ACCT-NUMBER
+                      READ AccountMasterFile
+                          INVALID KEY
+                              DISPLAY "Account not found."
+                      END-READ
+                      MOVE ACCT-BALANCE TO AMOUNT-FOR-FORMAT
+                      CALL "FORMAT-CURRENCY" USING AMOUNT-FOR-FORMAT,
+                          CURR-SYMBOL, CURR-DECIMAL-SEP,
+                          CURR-SYMBOL-POSITION, AMOUNT-DISPLAY
                       DISPLAY "*********************************"
-                      DISPLAY "Your current balance is: $" BALANCE
+                      DISPLAY "Your current balance is: "
+                          AMOUNT-DISPLAY
                       DISPLAY "*********************************".
-       
+
                   WITHDRAW_CASH SECTION.
-                      DISPLAY 
+                      MOVE ACCOUNT-NUMBER TO ACCT-NUMBER
+                      READ AccountMasterFile
+                          INVALID KEY
+                              DISPLAY "Account not found."
+                      END-READ
+
+                      MOVE ACCT-WITHDRAW-LIMIT TO AMOUNT-FOR-FORMAT
+                      CALL "FORMAT-CURRENCY" USING AMOUNT-FOR-FORMAT,
+                          CURR-SYMBOL, CURR-DECIMAL-SEP,
+                          CURR-SYMBOL-POSITION, AMOUNT-DISPLAY
+                      DISPLAY
                       "Enter amount to withdraw "
-                      "(max $" WITHDRAW_LIMIT "): "
+                      "(max " AMOUNT-DISPLAY "): "
                       ACCEPT AMOUNT
-                      
-                      IF AMOUNT > BALANCE
-                          DISPLAY "Insufficient funds."
-                      ELSE IF AMOUNT > WITHDRAW_LIMIT
+
+                      COMPUTE OVERDRAWN-BY = AMOUNT - ACCT-BALANCE
+                      COMPUTE DAILY-AFTER =
+                          ACCT-DAILY-WITHDRAWN + AMOUNT
+
+                      IF AMOUNT > ACCT-WITHDRAW-LIMIT
                           DISPLAY "Exceeds withdrawal limit."
-                      ELSE
-                          SUBTRACT AMOUNT FROM BALANCE
+                      ELSE IF DAILY-AFTER > ACCT-WITHDRAW-LIMIT
+                          DISPLAY "Exceeds daily withdrawal limit."
+                      ELSE IF AMOUNT <= ACCT-BALANCE
+                          SUBTRACT AMOUNT FROM ACCT-BALANCE
+                          ADD AMOUNT TO ACCT-DAILY-WITHDRAWN
+                          REWRITE ACCOUNT-RECORD
+                          MOVE ACCOUNT-NUMBER TO LOG-ACCOUNT
+                          MOVE "WITHDRAWAL" TO TL-TYPE
+                          MOVE AMOUNT TO TL-AMOUNT
+                          PERFORM WRITE_TRANS_LOG
+                          PERFORM WRITE_RECEIPT
+                          MOVE ACCT-BALANCE TO AMOUNT-FOR-FORMAT
+                          CALL "FORMAT-CURRENCY" USING
+                              AMOUNT-FOR-FORMAT, CURR-SYMBOL,
+                              CURR-DECIMAL-SEP, CURR-SYMBOL-POSITION,
+                              AMOUNT-DISPLAY
+                          DISPLAY "Please take your cash."
+                          DISPLAY "New balance: " AMOUNT-DISPLAY
+                      ELSE IF OVERDRAWN-BY <= ACCT-OVERDRAFT-LIMIT
+                          SUBTRACT AMOUNT FROM ACCT-BALANCE
+                          SUBTRACT OVERDRAFT-FEE FROM ACCT-BALANCE
+                          ADD AMOUNT TO ACCT-DAILY-WITHDRAWN
+                          REWRITE ACCOUNT-RECORD
+                          MOVE ACCOUNT-NUMBER TO LOG-ACCOUNT
+                          MOVE "WITHDRAWAL" TO TL-TYPE
+                          MOVE AMOUNT TO TL-AMOUNT
+                          PERFORM WRITE_TRANS_LOG
+                          PERFORM WRITE_RECEIPT
+                          MOVE "OVRD-FEE" TO TL-TYPE
+                          MOVE OVERDRAFT-FEE TO TL-AMOUNT
+                          PERFORM WRITE_TRANS_LOG
+                          PERFORM WRITE_RECEIPT
+                          MOVE OVERDRAFT-FEE TO AMOUNT-FOR-FORMAT
+                          CALL "FORMAT-CURRENCY" USING
+                              AMOUNT-FOR-FORMAT, CURR-SYMBOL,
+                              CURR-DECIMAL-SEP, CURR-SYMBOL-POSITION,
+                              FEE-DISPLAY
+                          MOVE ACCT-BALANCE TO AMOUNT-FOR-FORMAT
+                          CALL "FORMAT-CURRENCY" USING
+                              AMOUNT-FOR-FORMAT, CURR-SYMBOL,
+                              CURR-DECIMAL-SEP, CURR-SYMBOL-POSITION,
+                              AMOUNT-DISPLAY
                           DISPLAY "Please take your cash."
-                          DISPLAY "New balance: $" BALANCE
+                          DISPLAY "Overdraft fee charged: "
+                              FEE-DISPLAY
+                          DISPLAY "New balance: " AMOUNT-DISPLAY
+                      ELSE
+                          DISPLAY "Insufficient funds."
                       END-IF.
-       
+
                   DEPOSIT_FUNDS SECTION.
+                      MOVE ACCOUNT-NUMBER TO ACCT-NUMBER
+                      READ AccountMasterFile
+                          INVALID KEY
+                              DISPLAY "Account not found."
+                      END-READ
+
                       DISPLAY "Enter amount to deposit: "
                       ACCEPT AMOUNT
-                      
+
                       IF AMOUNT > 0
-                          ADD AMOUNT TO BALANCE
+                          ADD AMOUNT TO ACCT-BALANCE
+                          REWRITE ACCOUNT-RECORD
+                          MOVE ACCOUNT-NUMBER TO LOG-ACCOUNT
+                          MOVE "DEPOSIT" TO TL-TYPE
+                          MOVE AMOUNT TO TL-AMOUNT
+                          PERFORM WRITE_TRANS_LOG
+                          PERFORM WRITE_RECEIPT
+                          MOVE ACCT-BALANCE TO AMOUNT-FOR-FORMAT
+                          CALL "FORMAT-CURRENCY" USING
+                              AMOUNT-FOR-FORMAT, CURR-SYMBOL,
+                              CURR-DECIMAL-SEP, CURR-SYMBOL-POSITION,
+                              AMOUNT-DISPLAY
                           DISPLAY "Deposit successful."
-                          DISPLAY "New balance: $" BALANCE
+                          DISPLAY "New balance: " AMOUNT-DISPLAY
                       ELSE
                           DISPLAY "Invalid deposit amount."
                       END-IF.
-       
\ No newline at end of file
+
+                  WRITE_TRANS_LOG SECTION.
+                      ACCEPT TL-DATE FROM DATE YYYYMMDD
+                      ACCEPT TL-TIME FROM TIME
+                      MOVE LOG-ACCOUNT TO TL-ACCOUNT
+                      MOVE ACCT-BALANCE TO TL-BALANCE
+                      MOVE TRANS-LOG-RECORD TO TRANS-LOG-LINE
+                      WRITE TRANS-LOG-LINE.
+
+                  WRITE_RECEIPT SECTION.
+                      CALL "FORMAT-CURRENCY" USING TL-AMOUNT,
+                          CURR-SYMBOL, CURR-DECIMAL-SEP,
+                          CURR-SYMBOL-POSITION, RCPT-AMOUNT-F
+                      CALL "FORMAT-CURRENCY" USING TL-BALANCE,
+                          CURR-SYMBOL, CURR-DECIMAL-SEP,
+                          CURR-SYMBOL-POSITION, RCPT-BALANCE-F
+                      STRING
+                          TL-DATE          "  "
+                          LOG-ACCOUNT      "  "
+                          TL-TYPE          "  "
+                          RCPT-AMOUNT-F    "  Bal: "
+                          RCPT-BALANCE-F
+                          DELIMITED BY SIZE
+                          INTO RECEIPT-TEXT
+                      MOVE RECEIPT-TEXT TO RECEIPT-OUT-LINE
+                      WRITE RECEIPT-OUT-LINE.
+
+                  TRANSFER_FUNDS SECTION.
+                      MOVE ACCOUNT-NUMBER TO ACCT-NUMBER
+                      READ AccountMasterFile
+                          INVALID KEY
+                              DISPLAY "Account not found."
+                      END-READ
+
+                      DISPLAY "Enter amount to transfer: "
+                      ACCEPT AMOUNT
+
+                      IF AMOUNT > ACCT-BALANCE
+                          DISPLAY "Insufficient funds."
+                      ELSE
+                          DISPLAY "Enter destination account number: "
+                          ACCEPT DEST-ACCOUNT
+                          IF DEST-ACCOUNT = ACCOUNT-NUMBER
+                              DISPLAY
+                              "Cannot transfer to your own account."
+                          ELSE
+                              PERFORM TRANSFER_DEBIT
+                              PERFORM TRANSFER_CREDIT
+                          END-IF
+                      END-IF.
+
+                  TRANSFER_DEBIT SECTION.
+                      SUBTRACT AMOUNT FROM ACCT-BALANCE
+                      REWRITE ACCOUNT-RECORD
+                      MOVE ACCOUNT-NUMBER TO LOG-ACCOUNT
+                      MOVE "XFER-OUT" TO TL-TYPE
+                      MOVE AMOUNT TO TL-AMOUNT
+                      PERFORM WRITE_TRANS_LOG.
+
+                  TRANSFER_CREDIT SECTION.
+                      MOVE DEST-ACCOUNT TO ACCT-NUMBER
+                      READ AccountMasterFile
+                          INVALID KEY
+                              DISPLAY
+                              "Destination not found. Reversing."
+                              PERFORM TRANSFER_REVERSE
+                          NOT INVALID KEY
+                              ADD AMOUNT TO ACCT-BALANCE
+                              REWRITE ACCOUNT-RECORD
+                              MOVE DEST-ACCOUNT TO LOG-ACCOUNT
+                              MOVE "XFER-IN" TO TL-TYPE
+                              MOVE AMOUNT TO TL-AMOUNT
+                              PERFORM WRITE_TRANS_LOG
+                              DISPLAY "Transfer complete."
+                      END-READ.
+
+                  TRANSFER_REVERSE SECTION.
+                      MOVE ACCOUNT-NUMBER TO ACCT-NUMBER
+                      READ AccountMasterFile
+                          INVALID KEY
+                              DISPLAY "Account not found."
+                      END-READ
+                      ADD AMOUNT TO ACCT-BALANCE
+                      REWRITE ACCOUNT-RECORD
+                      MOVE ACCOUNT-NUMBER TO LOG-ACCOUNT
+                      MOVE "XFER-UNDO" TO TL-TYPE
+                      MOVE AMOUNT TO TL-AMOUNT
+                      PERFORM WRITE_TRANS_LOG.
+
+                  MINI_STATEMENT SECTION.
+                      MOVE 0 TO MINI-STMT-COUNT
+                      MOVE "N" TO MINI-EOF
+
+                      CLOSE TransactionLogFile
+                      OPEN INPUT TransactionLogFile
+
+                      PERFORM UNTIL MINI-EOF = "Y"
+                          READ TransactionLogFile
+                              AT END
+                                  MOVE "Y" TO MINI-EOF
+                              NOT AT END
+                                  MOVE TRANS-LOG-LINE TO
+                                      TRANS-LOG-RECORD
+                                  IF TL-ACCOUNT = ACCOUNT-NUMBER
+                                      PERFORM ADD_MINI_ENTRY
+                                  END-IF
+                          END-READ
+                      END-PERFORM
+
+                      CLOSE TransactionLogFile
+                      OPEN EXTEND TransactionLogFile
+
+                      PERFORM DISPLAY_MINI_STATEMENT.
+
+                  ADD_MINI_ENTRY SECTION.
+                      IF MINI-STMT-COUNT < 10
+                          ADD 1 TO MINI-STMT-COUNT
+                      ELSE
+                          PERFORM SHIFT_MINI_ENTRIES
+                      END-IF
+                      MOVE TRANS-LOG-LINE TO
+                          MS-LINE(MINI-STMT-COUNT).
+
+                  SHIFT_MINI_ENTRIES SECTION.
+                      PERFORM VARYING MINI-STMT-INDEX FROM 1 BY 1
+                          UNTIL MINI-STMT-INDEX > 9
+                          MOVE MS-LINE(MINI-STMT-INDEX + 1)
+                              TO MS-LINE(MINI-STMT-INDEX)
+                      END-PERFORM.
+
+                  DISPLAY_MINI_STATEMENT SECTION.
+                      DISPLAY "---- Mini Statement (last 10) ----"
+                      PERFORM VARYING MINI-STMT-INDEX FROM 1 BY 1
+                          UNTIL MINI-STMT-INDEX > MINI-STMT-COUNT
+                          DISPLAY MS-LINE(MINI-STMT-INDEX)
+                      END-PERFORM
+                      DISPLAY "-----------------------------------".
+
+                  CHANGE_PIN SECTION.
+                      MOVE ACCOUNT-NUMBER TO ACCT-NUMBER
+                      READ AccountMasterFile
+                          INVALID KEY
+                              DISPLAY "Account not found."
+                      END-READ
+
+                      DISPLAY "Enter your current PIN: "
+                      ACCEPT OLD-PIN
+
+                      IF OLD-PIN NOT = ACCT-PIN
+                          DISPLAY "Incorrect PIN. PIN not changed."
+                      ELSE
+                          DISPLAY "Enter new 4-digit PIN: "
+                          ACCEPT NEW-PIN
+                          DISPLAY "Confirm new PIN: "
+                          ACCEPT NEW-PIN-CONFIRM
+
+                          IF NEW-PIN NOT = NEW-PIN-CONFIRM
+                              DISPLAY "PINs do not match. "
+                                  "PIN not changed."
+                          ELSE
+                              MOVE NEW-PIN TO ACCT-PIN
+                              MOVE 0 TO ACCT-ATTEMPTS
+                              MOVE "N" TO ACCT-BLOCKED
+                              REWRITE ACCOUNT-RECORD
+                              PERFORM UNLOCK_CUSTOMER
+                              DISPLAY "PIN changed successfully."
+                          END-IF
+                      END-IF.
+
+                  UNLOCK_CUSTOMER SECTION.
+                      MOVE ACCT-CUST-ID TO CUST-ID
+                      READ CustomerMasterFile
+                          INVALID KEY
+                              CONTINUE
+                          NOT INVALID KEY
+                              MOVE "N" TO CUST-LOCKED
+                              REWRITE CUSTOMER-MASTER-RECORD
+                      END-READ.
