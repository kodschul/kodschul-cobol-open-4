@@ -0,0 +1,48 @@
+                  IDENTIFICATION DIVISION.
+                  PROGRAM-ID. WRITE-AUDIT.
+
+                  ENVIRONMENT DIVISION.
+                  INPUT-OUTPUT SECTION.
+                  FILE-CONTROL.
+                      SELECT AuditLogFile ASSIGN TO "AUDITLOG"
+                          ORGANIZATION IS LINE SEQUENTIAL.
+
+                  DATA DIVISION.
+                  FILE SECTION.
+                  FD AuditLogFile.
+                  01 AUDIT-LOG-LINE.
+                      02 AL-DATE    PIC 9(8).
+                      02 AL-TIME    PIC 9(6).
+                      02 AL-SOURCE  PIC X(10).
+                      02 AL-USER    PIC X(10).
+                      02 AL-ACTION  PIC X(20).
+                      02 AL-DETAIL  PIC X(30).
+
+                  WORKING-STORAGE SECTION.
+                  01 AL-TODAY PIC 9(8).
+                  01 AL-NOW   PIC 9(6).
+
+                  LINKAGE SECTION.
+                  01 AUDIT-SOURCE PIC X(10).
+                  01 AUDIT-USER   PIC X(10).
+                  01 AUDIT-ACTION PIC X(20).
+                  01 AUDIT-DETAIL PIC X(30).
+
+                  PROCEDURE DIVISION USING AUDIT-SOURCE, AUDIT-USER,
+                      AUDIT-ACTION, AUDIT-DETAIL.
+                  MAIN SECTION.
+                      ACCEPT AL-TODAY FROM DATE YYYYMMDD
+                      ACCEPT AL-NOW FROM TIME
+
+                      MOVE AL-TODAY      TO AL-DATE
+                      MOVE AL-NOW        TO AL-TIME
+                      MOVE AUDIT-SOURCE  TO AL-SOURCE
+                      MOVE AUDIT-USER    TO AL-USER
+                      MOVE AUDIT-ACTION  TO AL-ACTION
+                      MOVE AUDIT-DETAIL  TO AL-DETAIL
+
+                      OPEN EXTEND AuditLogFile
+                      WRITE AUDIT-LOG-LINE
+                      CLOSE AuditLogFile
+
+                      GOBACK.
