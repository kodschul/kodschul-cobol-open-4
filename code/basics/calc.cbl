@@ -14,14 +14,41 @@
 
            01 ANS_OUTPUT PIC +Z9.99.
 
+           01 CALC-INPUT    PIC X(10).
+           01 CALC-MIN      PIC S9(9) VALUE -9999999.
+           01 CALC-MAX      PIC S9(9) VALUE 9999999.
+           01 CALC-DECIMALS PIC 9 VALUE 2.
+           01 CALC-VALID    PIC X(1).
+               88 CALC-INPUT-VALID VALUE "Y".
+
            PROCEDURE DIVISION.
                DISPLAY "----Addition----".
 
                DISPLAY "Enter num1: ".
-               ACCEPT NUM1.
+               MOVE "N" TO CALC-VALID
+               PERFORM UNTIL CALC-INPUT-VALID
+                   ACCEPT CALC-INPUT
+                   CALL "VALIDATE-NUMERIC" USING CALC-INPUT,
+                       CALC-MIN, CALC-MAX, CALC-DECIMALS,
+                       CALC-VALID
+                   IF NOT CALC-INPUT-VALID
+                       DISPLAY "Ungueltige Zahl - bitte erneut: "
+                   END-IF
+               END-PERFORM
+               MOVE CALC-INPUT TO NUM1
 
                DISPLAY "Enter num2:".
-               ACCEPT NUM2.
+               MOVE "N" TO CALC-VALID
+               PERFORM UNTIL CALC-INPUT-VALID
+                   ACCEPT CALC-INPUT
+                   CALL "VALIDATE-NUMERIC" USING CALC-INPUT,
+                       CALC-MIN, CALC-MAX, CALC-DECIMALS,
+                       CALC-VALID
+                   IF NOT CALC-INPUT-VALID
+                       DISPLAY "Ungueltige Zahl - bitte erneut: "
+                   END-IF
+               END-PERFORM
+               MOVE CALC-INPUT TO NUM2
 
                ADD NUM1 TO NUM2 GIVING ANS.
 
