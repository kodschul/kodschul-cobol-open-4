@@ -1,22 +1,44 @@
            IDENTIFICATION DIVISION.
            PROGRAM-ID. check_grade.
 
-           DATA DIVISION. 
-           WORKING-STORAGE SECTION. 
+           DATA DIVISION.
+           WORKING-STORAGE SECTION.
 ^
            01 GRADE PIC 9.
                88 PASSED VALUE 1 THRU 4.
+               88 GRADE-IN-RANGE VALUE 1 THRU 6.
+
+           01 GRADE-INPUT    PIC X(10).
+           01 GRADE-MIN      PIC S9(9) VALUE 1.
+           01 GRADE-MAX      PIC S9(9) VALUE 6.
+           01 GRADE-DECIMALS PIC 9 VALUE 0.
+           01 GRADE-VALID    PIC X(1).
+               88 GRADE-INPUT-VALID VALUE "Y".
 
            PROCEDURE DIVISION.
 
                DISPLAY "----Grade Checker----".
                DISPLAY "Welche Note hattest du?: ".
-               ACCEPT GRADE.
+
+               MOVE "N" TO GRADE-VALID
+               PERFORM UNTIL GRADE-INPUT-VALID
+                   ACCEPT GRADE-INPUT
+                   CALL "VALIDATE-NUMERIC" USING GRADE-INPUT,
+                       GRADE-MIN, GRADE-MAX, GRADE-DECIMALS,
+                       GRADE-VALID
+                   IF NOT GRADE-INPUT-VALID
+                       DISPLAY "Ungueltig - bitte 1 bis 6 eingeben: "
+                   END-IF
+               END-PERFORM
+               MOVE GRADE-INPUT(1:1) TO GRADE
+
                DISPLAY "Note = "  GRADE.
 
-               IF PASSED
+               IF NOT GRADE-IN-RANGE
+                   DISPLAY "Ungueltige Note! Bitte 1 bis 6 eingeben."
+               ELSE IF PASSED
                    DISPLAY "Bestanden!"
-               ELSE 
+               ELSE
                    DISPLAY "Durchgefallen!"
                END-IF.
 
