@@ -1,46 +1,107 @@
            IDENTIFICATION DIVISION.
            PROGRAM-ID. ErweiterteRabattBerechnung.
-           
+
+           ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT PromoCodeFile ASSIGN TO "PROMOCDS"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS PROMO-CODE
+                   FILE STATUS IS PROMO-FILE-STATUS.
+
            DATA DIVISION.
+           FILE SECTION.
+           FD PromoCodeFile.
+           01 PROMO-CODE-RECORD.
+               02 PROMO-CODE             PIC X(10).
+               02 PROMO-PERCENT          PIC 9(2)V99.
+               02 PROMO-EXPIRY           PIC 9(8).
+               02 PROMO-REDEMPTION-LIMIT PIC 9(5).
+               02 PROMO-REDEMPTION-COUNT PIC 9(5).
+
            WORKING-STORAGE SECTION.
+           01 PROMO-FILE-STATUS PIC XX.
+               88 PROMO-FILE-OK     VALUE "00".
+
+           01 TODAY-DATE PIC 9(8).
+
            01 Bestellwert       PIC 9(5)V99.
            01 PromoCode         PIC X(10).
            01 RabattProzent     PIC 9(2)V99 VALUE 0.
            01 Rabattbetrag      PIC 9(5)V99.
            01 MaxRabatt         PIC 9(5)V99 VALUE 100.00.
            01 Endbetrag         PIC 9(5)V99.
-           
+
+           01 AMOUNT-FOR-FORMAT PIC S9(7)V99.
+           01 RABATT-F          PIC X(20).
+           01 ENDBETRAG-F       PIC X(20).
+
+           COPY CURRCFG.
+
            PROCEDURE DIVISION.
-               DISPLAY "Bitte geben Sie den Bestellwert ein: " 
+               ACCEPT TODAY-DATE FROM DATE YYYYMMDD
+
+               MOVE "€" TO CURR-SYMBOL
+               MOVE "," TO CURR-DECIMAL-SEP
+               SET CURR-SYMBOL-TRAILING TO TRUE
+
+               OPEN I-O PromoCodeFile
+
+               DISPLAY "Bitte geben Sie den Bestellwert ein: "
                ACCEPT Bestellwert
 
-               
-               DISPLAY "Geben Sie Ihren Promo-Code ein (z.B. RABATT10):" 
+
+               DISPLAY "Geben Sie Ihren Promo-Code ein (z.B. RABATT10):"
                ACCEPT PromoCode
-           
-               EVALUATE PromoCode
-                   WHEN "RABATT5"
-                       MOVE 0.05 TO RabattProzent
-                   WHEN "RABATT10"
-                       MOVE 0.10 TO RabattProzent
-                   WHEN "RABATT20"
-                       MOVE 0.20 TO RabattProzent
-                   WHEN OTHER
+               MOVE PromoCode TO PROMO-CODE
+
+               MOVE 0 TO RabattProzent
+
+               READ PromoCodeFile
+                   INVALID KEY
                        DISPLAY "Promo-Code ungültig! Kein Rabatt."
-                       MOVE 0 TO RabattProzent
-               END-EVALUATE
-           
+               END-READ
+
+               IF PROMO-FILE-OK
+                   IF PROMO-EXPIRY < TODAY-DATE
+                       DISPLAY "Promo-Code abgelaufen! Kein Rabatt."
+                   ELSE IF PROMO-REDEMPTION-COUNT
+                           NOT < PROMO-REDEMPTION-LIMIT
+                       DISPLAY "Promo-Code ausgeschoepft! Kein Rabatt."
+                   ELSE
+                       MOVE PROMO-PERCENT TO RabattProzent
+                       ADD 1 TO PROMO-REDEMPTION-COUNT
+                       REWRITE PROMO-CODE-RECORD
+                   END-IF
+               END-IF
+
+               CLOSE PromoCodeFile
+
                COMPUTE Rabattbetrag = Bestellwert * RabattProzent
-           
+
                IF Rabattbetrag > MaxRabatt
                    MOVE MaxRabatt TO Rabattbetrag
-                   DISPLAY "Maximaler Rabatt von 100€ angewendet!"
+                   MOVE MaxRabatt TO AMOUNT-FOR-FORMAT
+                   CALL "FORMAT-CURRENCY" USING AMOUNT-FOR-FORMAT,
+                       CURR-SYMBOL, CURR-DECIMAL-SEP,
+                       CURR-SYMBOL-POSITION, RABATT-F
+                   DISPLAY "Maximaler Rabatt von " RABATT-F
+                       " angewendet!"
                END-IF
-           
+
                COMPUTE Endbetrag = Bestellwert - Rabattbetrag
-           
-               DISPLAY "Rabatt: " Rabattbetrag
-               DISPLAY "Zu zahlender Betrag: " Endbetrag
-           
+
+               MOVE Rabattbetrag TO AMOUNT-FOR-FORMAT
+               CALL "FORMAT-CURRENCY" USING AMOUNT-FOR-FORMAT,
+                   CURR-SYMBOL, CURR-DECIMAL-SEP,
+                   CURR-SYMBOL-POSITION, RABATT-F
+               MOVE Endbetrag TO AMOUNT-FOR-FORMAT
+               CALL "FORMAT-CURRENCY" USING AMOUNT-FOR-FORMAT,
+                   CURR-SYMBOL, CURR-DECIMAL-SEP,
+                   CURR-SYMBOL-POSITION, ENDBETRAG-F
+
+               DISPLAY "Rabatt: " RABATT-F
+               DISPLAY "Zu zahlender Betrag: " ENDBETRAG-F
+
                STOP RUN.
-           
\ No newline at end of file
