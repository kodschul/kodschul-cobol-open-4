@@ -6,19 +6,53 @@
            01 Betrag         PIC 9(5)V99.
            01 Endbetrag      PIC 9(5)V99.
            01 Rabatt         PIC 9(5)V99.
-           
+
+           01 AMOUNT-FOR-FORMAT PIC S9(7)V99.
+           01 RABATT-F          PIC X(20).
+           01 ENDBETRAG-F       PIC X(20).
+
+           COPY CURRCFG.
+
            PROCEDURE DIVISION.
+               MOVE "€" TO CURR-SYMBOL
+               MOVE "," TO CURR-DECIMAL-SEP
+               SET CURR-SYMBOL-TRAILING TO TRUE
+
                DISPLAY "Bitte geben Sie den Betrag ein: " ACCEPT Betrag
-           
-               IF Betrag > 1000
-                   COMPUTE Rabatt = Betrag * 0.10
-                   COMPUTE Endbetrag = Betrag - Rabatt
-                   DISPLAY "Sie erhalten 10% Rabatt: " Rabatt
-               ELSE
-                   MOVE Betrag TO Endbetrag
-                   DISPLAY "Kein Rabatt gew√§hrt."
-               END-IF
-           
-               DISPLAY "Endbetrag: " Endbetrag
+
+               EVALUATE TRUE
+                   WHEN Betrag > 5000
+                       COMPUTE Rabatt = Betrag * 0.15
+                       MOVE Rabatt TO AMOUNT-FOR-FORMAT
+                       CALL "FORMAT-CURRENCY" USING AMOUNT-FOR-FORMAT,
+                           CURR-SYMBOL, CURR-DECIMAL-SEP,
+                           CURR-SYMBOL-POSITION, RABATT-F
+                       DISPLAY "Sie erhalten 15% Rabatt: " RABATT-F
+                   WHEN Betrag > 1000
+                       COMPUTE Rabatt = Betrag * 0.10
+                       MOVE Rabatt TO AMOUNT-FOR-FORMAT
+                       CALL "FORMAT-CURRENCY" USING AMOUNT-FOR-FORMAT,
+                           CURR-SYMBOL, CURR-DECIMAL-SEP,
+                           CURR-SYMBOL-POSITION, RABATT-F
+                       DISPLAY "Sie erhalten 10% Rabatt: " RABATT-F
+                   WHEN Betrag > 500
+                       COMPUTE Rabatt = Betrag * 0.05
+                       MOVE Rabatt TO AMOUNT-FOR-FORMAT
+                       CALL "FORMAT-CURRENCY" USING AMOUNT-FOR-FORMAT,
+                           CURR-SYMBOL, CURR-DECIMAL-SEP,
+                           CURR-SYMBOL-POSITION, RABATT-F
+                       DISPLAY "Sie erhalten 5% Rabatt: " RABATT-F
+                   WHEN OTHER
+                       MOVE 0 TO Rabatt
+                       DISPLAY "Kein Rabatt gew√§hrt."
+               END-EVALUATE
+
+               COMPUTE Endbetrag = Betrag - Rabatt
+
+               MOVE Endbetrag TO AMOUNT-FOR-FORMAT
+               CALL "FORMAT-CURRENCY" USING AMOUNT-FOR-FORMAT,
+                   CURR-SYMBOL, CURR-DECIMAL-SEP,
+                   CURR-SYMBOL-POSITION, ENDBETRAG-F
+               DISPLAY "Endbetrag: " ENDBETRAG-F
                STOP RUN.
            
\ No newline at end of file
