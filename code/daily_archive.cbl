@@ -0,0 +1,80 @@
+                  IDENTIFICATION DIVISION.
+                  PROGRAM-ID. DAILY-ARCHIVE.
+
+                  ENVIRONMENT DIVISION.
+                  INPUT-OUTPUT SECTION.
+                  FILE-CONTROL.
+                      SELECT SourceFile ASSIGN TO SOURCE-FILE-NAME
+                          ORGANIZATION IS LINE SEQUENTIAL
+                          FILE STATUS IS SOURCE-FILE-STATUS.
+
+                      SELECT ArchiveFile ASSIGN TO ARCHIVE-FILE-NAME
+                          ORGANIZATION IS LINE SEQUENTIAL.
+
+                  DATA DIVISION.
+                  FILE SECTION.
+                  FD SourceFile.
+                  01 SourceLine PIC X(80).
+
+                  FD ArchiveFile.
+                  01 ArchiveLine PIC X(80).
+
+                  WORKING-STORAGE SECTION.
+                  01 RUN-DATE PIC 9(8).
+
+                  01 SOURCE-FILE-NAME  PIC X(40).
+                  01 ARCHIVE-FILE-NAME PIC X(40).
+                  01 SOURCE-FILE-STATUS PIC XX.
+                      88 SOURCE-FILE-OK VALUE "00".
+                  01 SOURCE-EOF PIC X VALUE "N".
+
+                  01 ARCHIVE-STEM PIC X(20).
+
+                  PROCEDURE DIVISION.
+                  MAIN SECTION.
+                      DISPLAY "---- Daily File Archival ----"
+                      ACCEPT RUN-DATE FROM DATE YYYYMMDD
+
+                      MOVE "basket.txt" TO SOURCE-FILE-NAME
+                      MOVE "BASKET"     TO ARCHIVE-STEM
+                      PERFORM ARCHIVE_ONE_FILE
+
+                      MOVE "receipt.txt" TO SOURCE-FILE-NAME
+                      MOVE "RECEIPT"     TO ARCHIVE-STEM
+                      PERFORM ARCHIVE_ONE_FILE
+
+                      MOVE "grades.csv" TO SOURCE-FILE-NAME
+                      MOVE "GRADES"     TO ARCHIVE-STEM
+                      PERFORM ARCHIVE_ONE_FILE
+
+                      DISPLAY "---- Daily File Archival Complete ----"
+                      GOBACK.
+
+                  ARCHIVE_ONE_FILE SECTION.
+                      INITIALIZE ARCHIVE-FILE-NAME
+                      STRING ARCHIVE-STEM DELIMITED BY SPACE
+                          "." DELIMITED BY SIZE
+                          RUN-DATE DELIMITED BY SIZE
+                          INTO ARCHIVE-FILE-NAME
+
+                      MOVE "N" TO SOURCE-EOF
+                      OPEN INPUT SourceFile
+                      IF SOURCE-FILE-OK
+                          OPEN OUTPUT ArchiveFile
+                          PERFORM UNTIL SOURCE-EOF = "Y"
+                              READ SourceFile
+                                  AT END
+                                      MOVE "Y" TO SOURCE-EOF
+                                  NOT AT END
+                                      MOVE SourceLine TO ArchiveLine
+                                      WRITE ArchiveLine
+                              END-READ
+                          END-PERFORM
+                          CLOSE SourceFile
+                          CLOSE ArchiveFile
+                          DISPLAY "Archived " SOURCE-FILE-NAME
+                              " to " ARCHIVE-FILE-NAME
+                      ELSE
+                          DISPLAY "No " SOURCE-FILE-NAME
+                              " found - nothing to archive."
+                      END-IF.
