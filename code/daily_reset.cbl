@@ -0,0 +1,55 @@
+                  IDENTIFICATION DIVISION.
+                  PROGRAM-ID. DAILY-RESET.
+
+                  ENVIRONMENT DIVISION.
+                  INPUT-OUTPUT SECTION.
+                  FILE-CONTROL.
+                      SELECT AccountMasterFile ASSIGN TO "ACCTMAST"
+                          ORGANIZATION IS INDEXED
+                          ACCESS MODE IS DYNAMIC
+                          RECORD KEY IS ACCT-NUMBER
+                          FILE STATUS IS ACCT-FILE-STATUS.
+
+                  DATA DIVISION.
+                  FILE SECTION.
+                  FD AccountMasterFile.
+                  COPY ACCTMAST.
+
+                  WORKING-STORAGE SECTION.
+                  01 ACCT-FILE-STATUS    PIC XX.
+                      88 ACCT-FILE-OK        VALUE "00".
+                      88 ACCT-FILE-EOF       VALUE "10".
+
+                  01 ACCOUNTS-RESET PIC 9(5) VALUE 0.
+
+                  PROCEDURE DIVISION.
+                  MAIN SECTION.
+                      DISPLAY "---- Daily Withdrawal-Limit Reset ----"
+
+                      OPEN I-O AccountMasterFile
+
+                      MOVE LOW-VALUES TO ACCT-NUMBER
+                      START AccountMasterFile KEY IS NOT LESS THAN
+                          ACCT-NUMBER
+                          INVALID KEY
+                              SET ACCT-FILE-EOF TO TRUE
+                      END-START
+
+                      PERFORM RESET_ACCOUNT
+                      UNTIL ACCT-FILE-EOF
+
+                      CLOSE AccountMasterFile
+
+                      DISPLAY "Accounts reset: " ACCOUNTS-RESET
+                      DISPLAY "---- Reset Complete ----"
+                      GOBACK.
+
+                  RESET_ACCOUNT SECTION.
+                      READ AccountMasterFile NEXT RECORD
+                          AT END
+                              SET ACCT-FILE-EOF TO TRUE
+                          NOT AT END
+                              MOVE 0 TO ACCT-DAILY-WITHDRAWN
+                              REWRITE ACCOUNT-RECORD
+                              ADD 1 TO ACCOUNTS-RESET
+                      END-READ.
