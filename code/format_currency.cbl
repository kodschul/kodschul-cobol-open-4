@@ -0,0 +1,60 @@
+                  IDENTIFICATION DIVISION.
+                  PROGRAM-ID. FORMAT-CURRENCY.
+
+                  DATA DIVISION.
+                  WORKING-STORAGE SECTION.
+                  01 WORK-AMOUNT PIC 9(7)V99.
+                  01 WORK-AMOUNT-X REDEFINES WORK-AMOUNT.
+                      02 WA-INTEGER PIC 9(7).
+                      02 WA-FRACTION PIC 99.
+                  01 WA-INTEGER-ED PIC Z(6)9.
+                  01 WA-LEAD-SPACES PIC 9(2) VALUE 0.
+                  01 WA-SIGN PIC X(1).
+                  01 WA-BODY PIC X(11).
+
+                  LINKAGE SECTION.
+                  01 FC-AMOUNT           PIC S9(7)V99.
+                  01 FC-CURR-SYMBOL      PIC X(3).
+                  01 FC-DECIMAL-SEP      PIC X(1).
+                  01 FC-SYMBOL-POSITION  PIC X(1).
+                      88 FC-SYMBOL-LEADING  VALUE "L".
+                      88 FC-SYMBOL-TRAILING VALUE "T".
+                  01 FC-FORMATTED        PIC X(20).
+
+                  PROCEDURE DIVISION USING FC-AMOUNT, FC-CURR-SYMBOL,
+                      FC-DECIMAL-SEP, FC-SYMBOL-POSITION, FC-FORMATTED.
+                  MAIN SECTION.
+                      IF FC-AMOUNT < 0
+                          MOVE "-" TO WA-SIGN
+                          COMPUTE WORK-AMOUNT = FC-AMOUNT * -1
+                      ELSE
+                          MOVE SPACE TO WA-SIGN
+                          MOVE FC-AMOUNT TO WORK-AMOUNT
+                      END-IF
+
+                      MOVE WA-INTEGER TO WA-INTEGER-ED
+
+                      MOVE 0 TO WA-LEAD-SPACES
+                      INSPECT WA-INTEGER-ED TALLYING WA-LEAD-SPACES
+                          FOR LEADING SPACE
+
+                      INITIALIZE WA-BODY
+                      STRING WA-SIGN DELIMITED BY SPACE
+                          WA-INTEGER-ED(WA-LEAD-SPACES + 1:)
+                              DELIMITED BY SIZE
+                          FC-DECIMAL-SEP DELIMITED BY SIZE
+                          WA-FRACTION DELIMITED BY SIZE
+                          INTO WA-BODY
+
+                      INITIALIZE FC-FORMATTED
+                      IF FC-SYMBOL-LEADING
+                          STRING FC-CURR-SYMBOL DELIMITED BY SPACE
+                              WA-BODY DELIMITED BY SIZE
+                              INTO FC-FORMATTED
+                      ELSE
+                          STRING WA-BODY DELIMITED BY SIZE
+                              FC-CURR-SYMBOL DELIMITED BY SPACE
+                              INTO FC-FORMATTED
+                      END-IF
+
+                      GOBACK.
