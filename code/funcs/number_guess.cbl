@@ -1,62 +1,186 @@
               IDENTIFICATION DIVISION.
               PROGRAM-ID. NumberGuessGameWithSections.
-       
+
+              ENVIRONMENT DIVISION.
+              INPUT-OUTPUT SECTION.
+              FILE-CONTROL.
+                  SELECT LeaderboardFile ASSIGN TO "LEADERBOARD"
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS IS BOARD-FILE-STATUS.
+
               DATA DIVISION.
+              FILE SECTION.
+              FD LeaderboardFile.
+              01 BoardLine.
+                  02 BOARD-PLAYER-NAME PIC X(10).
+                  02 BOARD-TRIES       PIC 9.
+                  02 BOARD-WON         PIC X(1).
+
               WORKING-STORAGE SECTION.
+              01 BOARD-FILE-STATUS PIC XX.
+                  88 BOARD-FILE-OK VALUE "00".
+              01 BOARD-EOF PIC X VALUE "N".
+
               01  Random-Float       USAGE FLOAT.
-              01  Secret-Number      PIC 99.
-              01  User-Guess         PIC 99.
+              01  Secret-Number      PIC 999.
+              01  User-Guess         PIC 999.
               01  Try-Counter        PIC 9 VALUE 0.
               01  Max-Tries          PIC 9 VALUE 3.
               01  Success-Flag       PIC X VALUE 'N'.
-       
+
+              01  Player-Name        PIC X(10).
+              01  Difficulty         PIC X(1).
+              01  Number-Range       PIC 999 VALUE 10.
+
+              01  Show-Board         PIC X(1).
+
+              01  BOARD-SIZE PIC 99 VALUE 0.
+              01  BOARD_ENTRIES OCCURS 50 TIMES.
+                  02 BE-PLAYER-NAME PIC X(10).
+                  02 BE-TRIES       PIC 9.
+
+              01  BOARD-I PIC 99 VALUE 1.
+              01  BOARD-J PIC 99 VALUE 1.
+              01  SWAP-NAME PIC X(10).
+              01  SWAP-TRIES PIC 9.
+              01  BOARD-SHOWN PIC 99 VALUE 0.
+
               PROCEDURE DIVISION.
               MAIN-SECTION.
+                  DISPLAY "Show leaderboard first? (Y/N): "
+                  ACCEPT Show-Board
+                  IF Show-Board = 'Y' OR Show-Board = 'y'
+                      PERFORM SHOW-LEADERBOARD-SECTION
+                  END-IF
+
                   PERFORM INIT-SECTION
                   PERFORM GAME-LOOP-SECTION
                   PERFORM END-SECTION
                   STOP RUN.
-       
+
               INIT-SECTION.
                   DISPLAY "Welcome to the Number Guessing Game!"
+                  DISPLAY "Enter your name: "
+                  ACCEPT Player-Name
+
+                  DISPLAY "Choose difficulty (E)asy/(M)edium/(H)ard: "
+                  ACCEPT Difficulty
+
+                  EVALUATE Difficulty
+                      WHEN 'M' WHEN 'm'
+                          MOVE 50 TO Number-Range
+                          MOVE 5  TO Max-Tries
+                      WHEN 'H' WHEN 'h'
+                          MOVE 100 TO Number-Range
+                          MOVE 7   TO Max-Tries
+                      WHEN OTHER
+                          MOVE 10 TO Number-Range
+                          MOVE 3  TO Max-Tries
+                  END-EVALUATE
+
                   MOVE FUNCTION RANDOM TO Random-Float
-                  COMPUTE Secret-Number = (Random-Float * 10) + 1
-                  DISPLAY "I'm thinking of a number between 1 and 10.".
-       
+                  COMPUTE Secret-Number =
+                      (Random-Float * Number-Range) + 1
+                  DISPLAY "I'm thinking of a number between 1 and "
+                      Number-Range ".".
+
               GAME-LOOP-SECTION.
-                  PERFORM UNTIL Try-Counter = Max-Tries 
+                  PERFORM UNTIL Try-Counter = Max-Tries
                   OR Success-Flag = 'Y'
                       ADD 1 TO Try-Counter
-                      DISPLAY "Try #" 
-                      Try-Counter  ": Enter your guess (1-10): "
+                      DISPLAY "Try #"
+                      Try-Counter  ": Enter your guess: "
 
                       ACCEPT User-Guess
-       
+
                       IF User-Guess = Secret-Number
                           PERFORM SUCCESS-SECTION
                       ELSE
                           PERFORM HINT-SECTION
                       END-IF
                   END-PERFORM.
-       
+
               SUCCESS-SECTION.
-                  DISPLAY 
+                  DISPLAY
                   "ðŸŽ‰ Congratulations! You guessed the number!".
                   MOVE 'Y' TO Success-Flag.
-       
+
               HINT-SECTION.
-                  IF Try-Counter < 2
+                  IF Try-Counter < Max-Tries - 1
                    IF User-Guess < Secret-Number
                        DISPLAY "Too low!"
                    ELSE
                        DISPLAY "Too high!"
                    END-IF
                   END-IF.
-       
+
               END-SECTION.
                   IF Success-Flag NOT = 'Y'
-                      DISPLAY "âŒ Sorry! The correct number was " 
+                      DISPLAY "âŒ Sorry! The correct number was "
                       Secret-Number
                   END-IF
                   DISPLAY "Thanks for playing!".
-       
\ No newline at end of file
+
+                  MOVE Player-Name TO BOARD-PLAYER-NAME
+                  MOVE Try-Counter TO BOARD-TRIES
+                  MOVE Success-Flag TO BOARD-WON
+
+                  OPEN EXTEND LeaderboardFile
+                  WRITE BoardLine
+                  CLOSE LeaderboardFile.
+
+              SHOW-LEADERBOARD-SECTION.
+                  MOVE 0 TO BOARD-SIZE
+                  MOVE "N" TO BOARD-EOF
+
+                  OPEN INPUT LeaderboardFile
+                  IF BOARD-FILE-OK
+                      PERFORM UNTIL BOARD-EOF = "Y"
+                          READ LeaderboardFile
+                              AT END
+                                  MOVE "Y" TO BOARD-EOF
+                              NOT AT END
+                                  IF BOARD-WON = 'Y'
+                                   AND BOARD-SIZE < 50
+                                      ADD 1 TO BOARD-SIZE
+                                      MOVE BOARD-PLAYER-NAME
+                                          TO BE-PLAYER-NAME(BOARD-SIZE)
+                                      MOVE BOARD-TRIES
+                                          TO BE-TRIES(BOARD-SIZE)
+                                  END-IF
+                          END-READ
+                      END-PERFORM
+                      CLOSE LeaderboardFile
+                  END-IF
+
+                  IF BOARD-SIZE > 1
+                      PERFORM VARYING BOARD-I FROM 1 BY 1
+                      UNTIL BOARD-I > BOARD-SIZE - 1
+                          PERFORM VARYING BOARD-J FROM 1 BY 1
+                          UNTIL BOARD-J > BOARD-SIZE - BOARD-I
+                              IF BE-TRIES(BOARD-J)
+                                  > BE-TRIES(BOARD-J + 1)
+                                  MOVE BE-PLAYER-NAME(BOARD-J)
+                                      TO SWAP-NAME
+                                  MOVE BE-TRIES(BOARD-J) TO SWAP-TRIES
+                                  MOVE BE-PLAYER-NAME(BOARD-J + 1)
+                                      TO BE-PLAYER-NAME(BOARD-J)
+                                  MOVE BE-TRIES(BOARD-J + 1)
+                                      TO BE-TRIES(BOARD-J)
+                                  MOVE SWAP-NAME
+                                      TO BE-PLAYER-NAME(BOARD-J + 1)
+                                  MOVE SWAP-TRIES
+                                      TO BE-TRIES(BOARD-J + 1)
+                              END-IF
+                          END-PERFORM
+                      END-PERFORM
+                  END-IF
+
+                  DISPLAY "---- Top Fastest Wins ----"
+                  MOVE 0 TO BOARD-SHOWN
+                  PERFORM VARYING BOARD-I FROM 1 BY 1
+                  UNTIL BOARD-I > BOARD-SIZE OR BOARD-SHOWN >= 5
+                      ADD 1 TO BOARD-SHOWN
+                      DISPLAY BE-PLAYER-NAME(BOARD-I) " - "
+                          BE-TRIES(BOARD-I) " tries"
+                  END-PERFORM.
