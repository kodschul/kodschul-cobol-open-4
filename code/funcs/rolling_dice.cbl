@@ -1,28 +1,115 @@
-           IDENTIFICATION DIVISION. 
+           IDENTIFICATION DIVISION.
            PROGRAM-ID. ROLLING_DICE.
 
+           ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ScoresFile ASSIGN TO "SCORES"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS PLAYER-NAME
+                   FILE STATUS IS SCORE-FILE-STATUS.
+
            DATA DIVISION.
+           FILE SECTION.
+           FD ScoresFile.
+           01 SCORE-RECORD.
+               02 PLAYER-NAME PIC X(10).
+               02 WIN-COUNT   PIC 9(5).
+
            WORKING-STORAGE SECTION.
-           
+           01 SCORE-FILE-STATUS PIC XX.
+               88 SCORE-FILE-OK VALUE "00".
+
            01 RANDOM-VALUE PIC 9V9999.
-           01 DICE_NUMBER PIC 9.
+           01 DICE_NUMBER PIC 99.
 
            01 TIME-STR     PIC X(8).
            01 TIME_NOW PIC 9(6).
 
+           01 PLAYER_COUNT PIC 9 VALUE 1.
+           01 PLAYER_NUM   PIC 9 VALUE 1.
+           01 DICE_SIDES   PIC 99 VALUE 6.
+           01 DICE_COUNT   PIC 9 VALUE 1.
+           01 DIE_INDEX    PIC 9 VALUE 1.
+
+           01 ROLL_TOTAL       PIC 999 VALUE 0.
+           01 ROLL_TOTALS      PIC 999 OCCURS 9 TIMES.
+
+           01 HIGH_ROLL   PIC 999 VALUE 0.
+           01 HIGH_PLAYER PIC 9 VALUE 1.
+
            PROCEDURE DIVISION.
            MAIN SECTION.
                DISPLAY "-----Rolling Dice----".
-               PERFORM ROLL_DICE 3 TIMES.
 
-           ROLL_DICE SECTION.
+               DISPLAY "Number of players: ".
+               ACCEPT PLAYER_COUNT.
+               PERFORM UNTIL PLAYER_COUNT NOT < 1
+                   DISPLAY "Must be at least 1 - "
+                       "enter number of players: "
+                   ACCEPT PLAYER_COUNT
+               END-PERFORM.
+
+               DISPLAY "Number of sides per die: ".
+               ACCEPT DICE_SIDES.
+               DISPLAY "Number of dice per roll: ".
+               ACCEPT DICE_COUNT.
+               PERFORM UNTIL DICE_COUNT NOT < 1
+                   DISPLAY "Must be at least 1 - "
+                       "enter number of dice per roll: "
+                   ACCEPT DICE_COUNT
+               END-PERFORM.
+
+               OPEN I-O ScoresFile.
+
                ACCEPT TIME-STR FROM TIME.
-               DISPLAY TIME-STR.
                MOVE FUNCTION NUMVAL(TIME-STR(3:6)) TO TIME_NOW.
                MOVE FUNCTION RANDOM(TIME_NOW) TO RANDOM-VALUE.
 
-               DISPLAY RANDOM-VALUE.
+               PERFORM ROLL_DICE VARYING PLAYER_NUM FROM 1 BY 1
+                   UNTIL PLAYER_NUM > PLAYER_COUNT.
+
+               PERFORM RECORD_WIN.
+
+               CLOSE ScoresFile.
+               STOP RUN.
+
+           ROLL_DICE SECTION.
+               MOVE 0 TO ROLL_TOTAL.
+               PERFORM VARYING DIE_INDEX FROM 1 BY 1
+               UNTIL DIE_INDEX > DICE_COUNT
+                   MOVE FUNCTION RANDOM TO RANDOM-VALUE
+                   COMPUTE DICE_NUMBER = (RANDOM-VALUE * DICE_SIDES) + 1
+                   ADD DICE_NUMBER TO ROLL_TOTAL
+               END-PERFORM.
+
+               MOVE ROLL_TOTAL TO ROLL_TOTALS(PLAYER_NUM).
+               DISPLAY " Player " PLAYER_NUM ": got a " ROLL_TOTAL.
+
+               IF ROLL_TOTAL > HIGH_ROLL
+                   MOVE ROLL_TOTAL TO HIGH_ROLL
+                   MOVE PLAYER_NUM TO HIGH_PLAYER
+               END-IF.
+
+           RECORD_WIN SECTION.
+               MOVE SPACES TO PLAYER-NAME
+               STRING "PLAYER" DELIMITED BY SIZE
+                   HIGH_PLAYER DELIMITED BY SIZE
+                   INTO PLAYER-NAME
+
+               READ ScoresFile
+                   INVALID KEY
+                       MOVE 0 TO WIN-COUNT
+               END-READ
+
+               ADD 1 TO WIN-COUNT
 
-               COMPUTE DICE_NUMBER = (RANDOM-VALUE * 6) + 1
+               IF SCORE-FILE-OK
+                   REWRITE SCORE-RECORD
+               ELSE
+                   WRITE SCORE-RECORD
+               END-IF
 
-               DISPLAY " Player 1: got a " DICE_NUMBER.
+               DISPLAY "Player " HIGH_PLAYER
+                   " wins this round! Total wins: " WIN-COUNT.
