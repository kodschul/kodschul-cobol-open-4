@@ -0,0 +1,97 @@
+                  IDENTIFICATION DIVISION.
+                  PROGRAM-ID. INTEREST-ACCRUAL.
+
+                  ENVIRONMENT DIVISION.
+                  INPUT-OUTPUT SECTION.
+                  FILE-CONTROL.
+                      SELECT AccountMasterFile ASSIGN TO "ACCTMAST"
+                          ORGANIZATION IS INDEXED
+                          ACCESS MODE IS DYNAMIC
+                          RECORD KEY IS ACCT-NUMBER
+                          FILE STATUS IS ACCT-FILE-STATUS.
+
+                      SELECT TransactionLogFile ASSIGN TO "TRANSLOG"
+                          ORGANIZATION IS LINE SEQUENTIAL.
+
+                  DATA DIVISION.
+                  FILE SECTION.
+                  FD AccountMasterFile.
+                  COPY ACCTMAST.
+
+                  FD TransactionLogFile.
+                  01 TRANS-LOG-LINE PIC X(80).
+
+                  WORKING-STORAGE SECTION.
+                  01 ACCT-FILE-STATUS    PIC XX.
+                      88 ACCT-FILE-OK        VALUE "00".
+                      88 ACCT-FILE-EOF       VALUE "10".
+
+                  01 TRANS-LOG-RECORD.
+                      02 TL-DATE      PIC 9(8).
+                      02 TL-TIME      PIC 9(6).
+                      02 TL-ACCOUNT   PIC X(6).
+                      02 TL-TYPE      PIC X(10).
+                      02 TL-AMOUNT    PIC S9(7)V99.
+                      02 TL-BALANCE   PIC S9(7)V99.
+
+                  01 INTEREST-RATE-TABLE.
+                      02 RATE-SAVINGS  PIC 9V9999 VALUE 0.0150.
+                      02 RATE-CHECKING PIC 9V9999 VALUE 0.0025.
+
+                  01 INTEREST-AMOUNT PIC S9(7)V99.
+                  01 ACCOUNTS-POSTED PIC 9(5) VALUE 0.
+
+                  PROCEDURE DIVISION.
+                  MAIN SECTION.
+                      DISPLAY "---- Nightly Interest Accrual ----"
+
+                      OPEN I-O AccountMasterFile
+                      OPEN EXTEND TransactionLogFile
+
+                      MOVE LOW-VALUES TO ACCT-NUMBER
+                      START AccountMasterFile KEY IS NOT LESS THAN
+                          ACCT-NUMBER
+                          INVALID KEY
+                              SET ACCT-FILE-EOF TO TRUE
+                      END-START
+
+                      PERFORM POST_INTEREST
+                      UNTIL ACCT-FILE-EOF
+
+                      CLOSE AccountMasterFile
+                      CLOSE TransactionLogFile
+
+                      DISPLAY "Accounts posted: " ACCOUNTS-POSTED
+                      DISPLAY "---- Interest Accrual Complete ----"
+                      GOBACK.
+
+                  POST_INTEREST SECTION.
+                      READ AccountMasterFile NEXT RECORD
+                          AT END
+                              SET ACCT-FILE-EOF TO TRUE
+                          NOT AT END
+                              IF ACCT-IS-SAVINGS
+                                  COMPUTE INTEREST-AMOUNT ROUNDED =
+                                      ACCT-BALANCE * RATE-SAVINGS
+                              ELSE
+                                  COMPUTE INTEREST-AMOUNT ROUNDED =
+                                      ACCT-BALANCE * RATE-CHECKING
+                              END-IF
+
+                              IF INTEREST-AMOUNT > 0
+                                  ADD INTEREST-AMOUNT TO ACCT-BALANCE
+                                  REWRITE ACCOUNT-RECORD
+                                  PERFORM LOG_INTEREST
+                                  ADD 1 TO ACCOUNTS-POSTED
+                              END-IF
+                      END-READ.
+
+                  LOG_INTEREST SECTION.
+                      ACCEPT TL-DATE FROM DATE YYYYMMDD
+                      ACCEPT TL-TIME FROM TIME
+                      MOVE ACCT-NUMBER TO TL-ACCOUNT
+                      MOVE "INTEREST" TO TL-TYPE
+                      MOVE INTEREST-AMOUNT TO TL-AMOUNT
+                      MOVE ACCT-BALANCE TO TL-BALANCE
+                      MOVE TRANS-LOG-RECORD TO TRANS-LOG-LINE
+                      WRITE TRANS-LOG-LINE.
