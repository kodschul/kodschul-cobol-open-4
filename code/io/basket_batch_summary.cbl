@@ -0,0 +1,192 @@
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. BASKET-BATCH-SUMMARY.
+
+           ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT BasketListFile ASSIGN TO "BASKETLST"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT CurrentBasketFile ASSIGN TO BASKET_FILE_NAME
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT PriceMasterFile ASSIGN TO "PRICEMST"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS PM-ITEM-NAME
+                   FILE STATUS IS PRICE-FILE-STATUS.
+
+               SELECT SalesSummaryFile ASSIGN TO "SALESSUM"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+           DATA DIVISION.
+           FILE SECTION.
+           FD BasketListFile.
+           01 BASKET_FILE_NAME PIC X(40).
+
+           FD CurrentBasketFile.
+           01 ShoppingItemLine.
+               02 ITEM_QTY PIC 99.
+               02 ITEM_CATEGORY PIC X(1).
+               02 ITEM_NAME PIC X(10).
+
+           FD PriceMasterFile.
+           01 PRICE-MASTER-RECORD.
+               02 PM-ITEM-NAME  PIC X(10).
+               02 PM-ITEM-PRICE PIC 99V99.
+
+           FD SalesSummaryFile.
+           01 SummaryLine PIC X(80).
+
+           WORKING-STORAGE SECTION.
+           01 PRICE-FILE-STATUS   PIC XX.
+           01 LIST_EOF            PIC X VALUE "N".
+           01 BASKET_EOF          PIC X VALUE "N".
+
+           01 ITEM_PRICE          PIC 99V99.
+           01 ITEM_NETTO          PIC 99V99.
+           01 ITEM_BRUTTO         PIC 99V99.
+           01 ITEM_TAX            PIC 99V99.
+           01 VAT_MULTIPLIER      PIC 9V9999 VALUE 1.1900.
+
+           01 DAY_REVENUE         PIC 9(7)V99 VALUE 0.
+           01 DAY_TAX             PIC 9(7)V99 VALUE 0.
+           01 DAY_ITEM_COUNT      PIC 9(7) VALUE 0.
+           01 BASKETS_PROCESSED   PIC 9(5) VALUE 0.
+
+           01 SUMMARY_LINE_OUT    PIC X(80).
+           01 REVENUE_F           PIC X(20).
+           01 TAX_F               PIC X(20).
+           01 AMOUNT-FOR-FORMAT   PIC S9(7)V99.
+
+           COPY CURRCFG.
+
+           01 AUD-SOURCE  PIC X(10).
+           01 AUD-USER    PIC X(10).
+           01 AUD-ACTION  PIC X(20).
+           01 AUD-DETAIL  PIC X(30).
+
+           PROCEDURE DIVISION.
+           MAIN SECTION.
+               DISPLAY "---- Basket Batch Summary ----"
+
+               OPEN INPUT BasketListFile
+               OPEN INPUT PriceMasterFile
+               OPEN OUTPUT SalesSummaryFile
+
+               PERFORM UNTIL LIST_EOF = "Y"
+                   READ BasketListFile
+                       AT END
+                           MOVE "Y" TO LIST_EOF
+                       NOT AT END
+                           PERFORM PROCESS_BASKET_FILE
+                   END-READ
+               END-PERFORM
+
+               PERFORM WRITE_SUMMARY
+
+               CLOSE BasketListFile
+               CLOSE PriceMasterFile
+               CLOSE SalesSummaryFile
+
+               DISPLAY "Baskets processed: " BASKETS_PROCESSED
+               DISPLAY "---- Batch Summary Complete ----"
+
+               MOVE "SHOPPING" TO AUD-SOURCE
+               MOVE "BATCH" TO AUD-USER
+               MOVE "BASKET_RUN" TO AUD-ACTION
+               MOVE "batch summary completed" TO AUD-DETAIL
+               CALL "WRITE-AUDIT" USING AUD-SOURCE,
+                   AUD-USER, AUD-ACTION, AUD-DETAIL
+
+               GOBACK.
+
+           PROCESS_BASKET_FILE SECTION.
+               MOVE "N" TO BASKET_EOF
+               OPEN INPUT CurrentBasketFile
+
+               PERFORM UNTIL BASKET_EOF = "Y"
+                   READ CurrentBasketFile
+                       AT END
+                           MOVE "Y" TO BASKET_EOF
+                       NOT AT END
+                           PERFORM ACCUMULATE_ITEM
+                   END-READ
+               END-PERFORM
+
+               CLOSE CurrentBasketFile
+               ADD 1 TO BASKETS_PROCESSED.
+
+           ACCUMULATE_ITEM SECTION.
+               MOVE ITEM_NAME TO PM-ITEM-NAME
+               READ PriceMasterFile
+                   INVALID KEY
+                       MOVE 1.00 TO ITEM_PRICE
+                   NOT INVALID KEY
+                       MOVE PM-ITEM-PRICE TO ITEM_PRICE
+               END-READ
+
+               EVALUATE ITEM_CATEGORY
+                   WHEN "G"
+                       MOVE 1.0700 TO VAT_MULTIPLIER
+                   WHEN "R"
+                       MOVE 1.1000 TO VAT_MULTIPLIER
+                   WHEN "S"
+                       MOVE 1.1900 TO VAT_MULTIPLIER
+                   WHEN OTHER
+                       MOVE 1.1900 TO VAT_MULTIPLIER
+               END-EVALUATE
+
+               COMPUTE ITEM_NETTO = ITEM_QTY * ITEM_PRICE
+               COMPUTE ITEM_BRUTTO = ITEM_NETTO * VAT_MULTIPLIER
+
+               COMPUTE ITEM_TAX = ITEM_BRUTTO - ITEM_NETTO
+
+               ADD ITEM_BRUTTO TO DAY_REVENUE
+               ADD ITEM_TAX TO DAY_TAX
+               ADD ITEM_QTY TO DAY_ITEM_COUNT.
+
+           WRITE_SUMMARY SECTION.
+               MOVE "==== End-of-Day Sales Summary ====" TO
+                   SummaryLine
+               WRITE SummaryLine.
+
+               MOVE DAY_REVENUE TO AMOUNT-FOR-FORMAT
+               CALL "FORMAT-CURRENCY" USING AMOUNT-FOR-FORMAT,
+                   CURR-SYMBOL, CURR-DECIMAL-SEP,
+                   CURR-SYMBOL-POSITION, REVENUE_F
+               INITIALIZE SUMMARY_LINE_OUT
+               STRING "Total Revenue : " REVENUE_F
+                   INTO SUMMARY_LINE_OUT
+               MOVE SUMMARY_LINE_OUT TO SummaryLine
+               WRITE SummaryLine
+
+               MOVE DAY_TAX TO AMOUNT-FOR-FORMAT
+               CALL "FORMAT-CURRENCY" USING AMOUNT-FOR-FORMAT,
+                   CURR-SYMBOL, CURR-DECIMAL-SEP,
+                   CURR-SYMBOL-POSITION, TAX_F
+               INITIALIZE SUMMARY_LINE_OUT
+               STRING "Total Tax     : " TAX_F
+                   INTO SUMMARY_LINE_OUT
+               MOVE SUMMARY_LINE_OUT TO SummaryLine
+               WRITE SummaryLine
+
+               INITIALIZE SUMMARY_LINE_OUT
+               STRING "Item Count    : " DAY_ITEM_COUNT
+                   INTO SUMMARY_LINE_OUT
+               MOVE SUMMARY_LINE_OUT TO SummaryLine
+               WRITE SummaryLine
+
+               INITIALIZE SUMMARY_LINE_OUT
+               STRING "Baskets Read  : " BASKETS_PROCESSED
+                   INTO SUMMARY_LINE_OUT
+               MOVE SUMMARY_LINE_OUT TO SummaryLine
+               WRITE SummaryLine
+
+               MOVE SPACES TO SummaryLine
+               STRING "RECONTOTALS:" DELIMITED BY SIZE
+                   DAY_REVENUE DELIMITED BY SIZE
+                   DAY_TAX DELIMITED BY SIZE
+                   DAY_ITEM_COUNT DELIMITED BY SIZE
+                   INTO SummaryLine
+               WRITE SummaryLine.
