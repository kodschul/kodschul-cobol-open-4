@@ -5,7 +5,8 @@
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
                SELECT GradesFile ASSIGN TO "grades.csv"
-                   ORGANIZATION IS LINE SEQUENTIAL.
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS GRADE-FILE-STATUS.
 
            DATA DIVISION.
            FILE SECTION.
@@ -13,51 +14,112 @@
            01 GradeLine PIC X(50).
 
            WORKING-STORAGE SECTION.
+           01 GRADE-FILE-STATUS PIC XX.
+               88 GRADE-FILE-OK VALUE "00".
            01 EOF_REACHED PIC X VALUE "N".
 
            01 GRADE_REPORT.
-               02 GRADE_SIZE PIC 9.
-               02 GRADES OCCURS 5 TIMES.
+               02 GRADE_SIZE PIC 999 VALUE 0.
+               02 GRADES OCCURS 100 TIMES.
                    03 STUDENT_NAME PIC X(10).
                    03 STUDENT_GRADE PIC 9.
 
-           01 I PIC 9 VALUE 1.
+           01 I PIC 999 VALUE 1.
+           01 J PIC 999 VALUE 1.
+
+           01 SWAP_NAME PIC X(10).
+           01 SWAP_GRADE PIC 9.
+
+           01 GRADE_TOTAL PIC 999 VALUE 0.
+           01 CLASS_AVERAGE PIC 9V99 VALUE 0.
+
+           01 PASS_COUNT PIC 999 VALUE 0.
+           01 FAIL_COUNT PIC 999 VALUE 0.
 
            PROCEDURE DIVISION.
            MAIN SECTION.
                DISPLAY "----Grade Report-----".
                PERFORM READ_FILE.
+               PERFORM SORT_GRADES.
 
                PERFORM VARYING I FROM 1 BY 1 UNTIL I > GRADE_SIZE
 
                     DISPLAY "Student: " STUDENT_NAME(I)
                     "Grade: "  STUDENT_GRADE(I)
 
+                    ADD STUDENT_GRADE(I) TO GRADE_TOTAL
+
+                    IF STUDENT_GRADE(I) >= 5
+                        ADD 1 TO PASS_COUNT
+                    ELSE
+                        ADD 1 TO FAIL_COUNT
+                    END-IF
+
                END-PERFORM
 
+               IF GRADE_SIZE > 0
+                   COMPUTE CLASS_AVERAGE =
+                       GRADE_TOTAL / GRADE_SIZE
+                   DISPLAY "Class Average: " CLASS_AVERAGE
+               END-IF
+
+               DISPLAY "Passing: " PASS_COUNT
+               DISPLAY "Failing: " FAIL_COUNT
 
-               STOP RUN.
+               GOBACK.
 
 
            READ_FILE SECTION.
                OPEN INPUT GradesFile
-               READ GradesFile
-
-               PERFORM UNTIL EOF_REACHED = "Y"
+               IF GRADE-FILE-OK
                    READ GradesFile
                        AT END
                            MOVE "Y" TO EOF_REACHED
-                       NOT AT END
-                           ADD 1 TO GRADE_SIZE
-                            UNSTRING GradeLine DELIMITED BY ","
-                               INTO STUDENT_NAME(GRADE_SIZE)
-                                    STUDENT_GRADE(GRADE_SIZE)
-                            END-UNSTRING
-               END-PERFORM.
-
-               CLOSE GradesFile.
-
-
-
+                   END-READ
+
+                   PERFORM UNTIL EOF_REACHED = "Y"
+                       READ GradesFile
+                           AT END
+                               MOVE "Y" TO EOF_REACHED
+                           NOT AT END
+                             IF GRADE_SIZE NOT < 100
+                                 DISPLAY
+                                     "Grade report full - line ignored"
+                             ELSE
+                               ADD 1 TO GRADE_SIZE
+                                UNSTRING GradeLine DELIMITED BY ","
+                                   INTO STUDENT_NAME(GRADE_SIZE)
+                                        STUDENT_GRADE(GRADE_SIZE)
+                                END-UNSTRING
+                             END-IF
+                   END-PERFORM
+
+                   CLOSE GradesFile
+               ELSE
+                   DISPLAY "No grades file found - "
+                       "grade report empty."
+               END-IF.
+
+           SORT_GRADES SECTION.
+               IF GRADE_SIZE > 1
+                   PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I > GRADE_SIZE - 1
+                       PERFORM VARYING J FROM 1 BY 1
+                       UNTIL J > GRADE_SIZE - I
+                           IF STUDENT_GRADE(J) < STUDENT_GRADE(J + 1)
+                               MOVE STUDENT_NAME(J) TO SWAP_NAME
+                               MOVE STUDENT_GRADE(J) TO SWAP_GRADE
+
+                               MOVE STUDENT_NAME(J + 1)
+                                   TO STUDENT_NAME(J)
+                               MOVE STUDENT_GRADE(J + 1)
+                                   TO STUDENT_GRADE(J)
+
+                               MOVE SWAP_NAME TO STUDENT_NAME(J + 1)
+                               MOVE SWAP_GRADE TO STUDENT_GRADE(J + 1)
+                           END-IF
+                       END-PERFORM
+                   END-PERFORM
+               END-IF.
 
 
