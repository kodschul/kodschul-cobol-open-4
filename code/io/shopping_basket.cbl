@@ -7,27 +7,33 @@
                SELECT ShoppingBasketFile ASSIGN TO "basket.txt"
                    ORGANIZATION IS LINE SEQUENTIAL.
 
+               SELECT PriceMasterFile ASSIGN TO "PRICEMST"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS PM-ITEM-NAME
+                   FILE STATUS IS PRICE-FILE-STATUS.
+
            DATA DIVISION.
            FILE SECTION.
            FD ShoppingBasketFile.
            01 ShoppingItemLine.
                02 ITEM_QTY PIC 99.
+               02 ITEM_CATEGORY PIC X(1).
                02 ITEM_NAME PIC X(10).
 
+           FD PriceMasterFile.
+           01 PRICE-MASTER-RECORD.
+               02 PM-ITEM-NAME  PIC X(10).
+               02 PM-ITEM-PRICE PIC 99V99.
+
            WORKING-STORAGE SECTION.
            01 EOF_REACHED PIC X VALUE "N".
+           01 PRICE-FILE-STATUS PIC XX.
 
-           01 SHOPPING_LIST.
-               02 SHOPPING_SIZE PIC 99 VALUE 0.
-               02 SHOPPING_ITEMS OCCURS 10 TIMES.
-                   03 SHOPPING_ITEM_NAME PIC X(10).
-                   03 SHOPPING_ITEM_QTY PIC 99.
-
-                   03 SHOPPING_ITEM_NETTO PIC 99V99.
-                   03 SHOPPING_ITEM_BRUTTO PIC 99V99.
+           COPY SHOPLIST.
 
 
-           01 ITERATOR PIC 9 VALUE 1.
+           01 ITERATOR PIC 999 VALUE 1.
 
            01 USER_INPUT PIC X(20).
 
@@ -37,10 +43,16 @@
            01 ITEM_PRICE PIC 99V99 VALUE 1.00.
            01 ITEM_NETTO PIC 99V99 VALUE 1.00.
            01 ITEM_BRUTTO PIC 99V99 VALUE 1.00.
- 
+           01 VAT_MULTIPLIER PIC 9V9999 VALUE 1.1900.
+           01 TOTAL_AMOUNT PIC 9(5)V99 VALUE 0.00.
+
+
+           01 ITEM_PRICE_F PIC X(20).
+           01 ITEM_PRICE_F2 PIC X(20).
+           01 TOTAL_AMOUNT_F PIC X(20).
+           01 AMOUNT-FOR-FORMAT PIC S9(7)V99.
 
-           01 ITEM_PRICE_F PIC $99.99.
-           01 ITEM_PRICE_F2 PIC $99.99.
+           COPY CURRCFG.
 
 
            PROCEDURE DIVISION.
@@ -49,53 +61,97 @@
 
                DISPLAY "QTY | NAME         | NETTO  | BRUTTO"
                DISPLAY "----------------".
-               PERFORM VARYING ITERATOR FROM 1 BY 1 
+               PERFORM VARYING ITERATOR FROM 1 BY 1
                UNTIL ITERATOR > SHOPPING_SIZE
-                  MOVE SHOPPING_ITEM_NETTO(ITERATOR) 
-                  TO ITEM_PRICE_F
+                  MOVE SHOPPING_ITEM_NETTO(ITERATOR) TO
+                      AMOUNT-FOR-FORMAT
+                  CALL "FORMAT-CURRENCY" USING AMOUNT-FOR-FORMAT,
+                      CURR-SYMBOL, CURR-DECIMAL-SEP,
+                      CURR-SYMBOL-POSITION, ITEM_PRICE_F
 
-                   MOVE SHOPPING_ITEM_BRUTTO(ITERATOR) 
-                       TO ITEM_PRICE_F2
+                   MOVE SHOPPING_ITEM_BRUTTO(ITERATOR) TO
+                       AMOUNT-FOR-FORMAT
+                   CALL "FORMAT-CURRENCY" USING AMOUNT-FOR-FORMAT,
+                       CURR-SYMBOL, CURR-DECIMAL-SEP,
+                       CURR-SYMBOL-POSITION, ITEM_PRICE_F2
 
 
-                DISPLAY 
-                    SHOPPING_ITEM_QTY(ITERATOR) "x " 
+                DISPLAY
+                    SHOPPING_ITEM_QTY(ITERATOR) "x "
                     SHOPPING_ITEM_NAME(ITERATOR) "     | "
                     ITEM_PRICE_F " | "
-                    ITEM_PRICE_F2  
-                
-                MOVE 0 TO ITEM_PRICE_F
-                MOVE 0 TO ITEM_PRICE_F2
+                    ITEM_PRICE_F2
+
+                ADD SHOPPING_ITEM_BRUTTO(ITERATOR) TO TOTAL_AMOUNT
+
+                MOVE SPACES TO ITEM_PRICE_F
+                MOVE SPACES TO ITEM_PRICE_F2
 
                END-PERFORM.
+
+               MOVE TOTAL_AMOUNT TO AMOUNT-FOR-FORMAT
+               CALL "FORMAT-CURRENCY" USING AMOUNT-FOR-FORMAT,
+                   CURR-SYMBOL, CURR-DECIMAL-SEP,
+                   CURR-SYMBOL-POSITION, TOTAL_AMOUNT_F
+               DISPLAY "----------------"
+               DISPLAY "Grand Total: " TOTAL_AMOUNT_F.
                STOP RUN.
 
            READ_ITEMS SECTION.
                
                OPEN INPUT ShoppingBasketFile
+               OPEN INPUT PriceMasterFile
 
                PERFORM UNTIL EOF_REACHED = "Y"
 
                    READ ShoppingBasketFile
 
-                    AT END 
+                    AT END
                         MOVE "Y" TO EOF_REACHED
-                    NOT AT END 
+                    NOT AT END
+                      IF SHOPPING_SIZE NOT < 200
+                          DISPLAY "Basket full - item ignored: "
+                              ITEM_NAME
+                      ELSE
                        ADD 1 TO SHOPPING_SIZE
-                       MOVE ITEM_NAME 
+                       MOVE ITEM_NAME
                        TO SHOPPING_ITEM_NAME(SHOPPING_SIZE)
-   
-                       MOVE ITEM_QTY 
+
+                       MOVE ITEM_QTY
                        TO SHOPPING_ITEM_QTY(SHOPPING_SIZE)
-                       ADD 0.30 TO ITEM_PRICE
+
+                       MOVE ITEM_CATEGORY
+                       TO SHOPPING_ITEM_CATEGORY(SHOPPING_SIZE)
+
+                       MOVE ITEM_NAME TO PM-ITEM-NAME
+                       READ PriceMasterFile
+                           INVALID KEY
+                               MOVE 1.00 TO ITEM_PRICE
+                           NOT INVALID KEY
+                               MOVE PM-ITEM-PRICE TO ITEM_PRICE
+                       END-READ
+
+                       EVALUATE ITEM_CATEGORY
+                           WHEN "G"
+                               MOVE 1.0700 TO VAT_MULTIPLIER
+                           WHEN "R"
+                               MOVE 1.1000 TO VAT_MULTIPLIER
+                           WHEN "S"
+                               MOVE 1.1900 TO VAT_MULTIPLIER
+                           WHEN OTHER
+                               MOVE 1.1900 TO VAT_MULTIPLIER
+                       END-EVALUATE
 
                        COMPUTE ITEM_NETTO = ITEM_QTY * ITEM_PRICE
-                       COMPUTE ITEM_BRUTTO = ITEM_NETTO * 1.07
+                       COMPUTE ITEM_BRUTTO =
+                           ITEM_NETTO * VAT_MULTIPLIER
 
-                       MOVE ITEM_NETTO 
+                       MOVE ITEM_NETTO
                        TO SHOPPING_ITEM_NETTO(SHOPPING_SIZE)
 
-                       MOVE ITEM_BRUTTO 
+                       MOVE ITEM_BRUTTO
                        TO SHOPPING_ITEM_BRUTTO(SHOPPING_SIZE)
+                      END-IF
                END-PERFORM
                CLOSE ShoppingBasketFile.
+               CLOSE PriceMasterFile.
