@@ -11,27 +11,64 @@
                SELECT ShoppingReceiptFile ASSIGN TO "receipt.txt"
                    ORGANIZATION IS LINE SEQUENTIAL.
 
+               SELECT ReceiptCsvFile ASSIGN TO "RECEIPT-CSV"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT PriceMasterFile ASSIGN TO "PRICEMST"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS PM-ITEM-NAME
+                   FILE STATUS IS PRICE-FILE-STATUS.
+
+               SELECT BasketCheckpointFile ASSIGN TO "BSKTCHKPT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS BCHKPT-FILE-STATUS.
+
            DATA DIVISION.
            FILE SECTION.
            FD ShoppingBasketFile.
            01 ShoppingItemLine.
                02 ITEM_QTY PIC 99.
+               02 ITEM_CATEGORY PIC X(1).
                02 ITEM_NAME PIC X(10).
 
            FD ShoppingReceiptFile.
            01 ShoppingReceiptLine PIC X(80).
 
+           FD ReceiptCsvFile.
+           01 ReceiptCsvLine PIC X(80).
+
+           FD PriceMasterFile.
+           01 PRICE-MASTER-RECORD.
+               02 PM-ITEM-NAME  PIC X(10).
+               02 PM-ITEM-PRICE PIC 99V99.
+
+           FD BasketCheckpointFile.
+           01 BasketCheckpointLine.
+               02 BCHKPT-RECORDS-DONE PIC 9(5).
+
            WORKING-STORAGE SECTION.
            01 EOF_REACHED PIC X VALUE "N".
+           01 PRICE-FILE-STATUS PIC XX.
+
+           01 BCHKPT-FILE-STATUS PIC XX.
+               88 BCHKPT-FILE-OK VALUE "00".
+           01 RECORDS_DONE PIC 9(5) VALUE 0.
+           01 SKIP_COUNT PIC 9(5) VALUE 0.
+           01 SKIP_INDEX PIC 9(5) VALUE 0.
+
+           01 CSV_EXPORT PIC X VALUE "N".
+               88 CSV-EXPORT-REQUESTED VALUE "Y".
+           01 CSV_LINE PIC X(80).
+           01 CSV-NETTO-ED  PIC 9(4).99.
+           01 CSV-BRUTTO-ED PIC 9(4).99.
 
-           01 SHOPPING_LIST.
-               02 SHOPPING_SIZE PIC 99 VALUE 0.
-               02 SHOPPING_ITEMS OCCURS 10 TIMES.
-                   03 SHOPPING_ITEM_NAME PIC X(10).
-                   03 SHOPPING_ITEM_QTY PIC 99.
+           01 AUD-SOURCE  PIC X(10).
+           01 AUD-USER    PIC X(10).
+           01 AUD-ACTION  PIC X(20).
+           01 AUD-DETAIL  PIC X(30).
 
-                   03 SHOPPING_ITEM_NETTO PIC 99V99.
-                   03 SHOPPING_ITEM_BRUTTO PIC 99V99.
+           COPY SHOPLIST.
 
 
            01 ITERATOR PIC 9 VALUE 1.
@@ -40,13 +77,28 @@
 
 
            01 ITEM_PRICE PIC 99V99 VALUE 1.00.
-           01 TOTAL_AMOUNT PIC 99V99 VALUE 0.00.
-           01 ITEM_NETTO PIC 99V99 VALUE 0.00.
-           01 ITEM_BRUTTO PIC 99V99 VALUE 0.00.
- 
+           01 TOTAL_AMOUNT PIC 9(5)V99 VALUE 0.00.
+           01 ITEM_NETTO PIC 9(4)V99 VALUE 0.00.
+           01 ITEM_BRUTTO PIC 9(4)V99 VALUE 0.00.
+           01 VAT_MULTIPLIER PIC 9V9999 VALUE 1.1900.
+
+
+           01 ITEM_PRICE_F PIC X(20).
+           01 ITEM_PRICE_F2 PIC X(20).
+           01 AMOUNT-FOR-FORMAT PIC S9(7)V99.
 
-           01 ITEM_PRICE_F PIC $99,99.
-           01 ITEM_PRICE_F2 PIC $99,99.
+           COPY CURRCFG.
+
+           01 PROMO_CODE PIC X(10).
+           01 DISCOUNT_PERCENT PIC 9V99 VALUE 0.
+           01 DISCOUNT_AMOUNT PIC 9(5)V99 VALUE 0.
+           01 FINAL_AMOUNT PIC 9(5)V99 VALUE 0.
+
+           01 SUBTOTAL_GROCERIES PIC 9(5)V99 VALUE 0.
+           01 SUBTOTAL_HOUSEHOLD PIC 9(5)V99 VALUE 0.
+           01 SUBTOTAL_STANDARD  PIC 9(5)V99 VALUE 0.
+           01 SUBTOTAL_OTHER     PIC 9(5)V99 VALUE 0.
+           01 SUBTOTAL_F PIC X(20).
 
 
            PROCEDURE DIVISION.
@@ -55,71 +107,322 @@
                STOP RUN.
 
            PROCESS_ITEMS SECTION.
-               
-               OPEN INPUT ShoppingBasketFile
-               OPEN OUTPUT ShoppingReceiptFile
-
-
-               MOVE "QTY | NAME         | NETTO  | BRUTTO"
-                TO ShoppingReceiptLine.
-               WRITE ShoppingReceiptLine.
 
-               MOVE "----------------" TO ShoppingReceiptLine.
-               WRITE ShoppingReceiptLine.
+               DISPLAY "Also export receipt as CSV? (Y/N): ".
+               ACCEPT CSV_EXPORT.
 
+               PERFORM LOAD_CHECKPOINT
 
-               PERFORM UNTIL EOF_REACHED = "Y"
-
-                   READ ShoppingBasketFile
+               OPEN INPUT ShoppingBasketFile
+               OPEN INPUT PriceMasterFile
 
-                    AT END 
-                        MOVE "Y" TO EOF_REACHED
-                    NOT AT END 
-                       ADD 1 TO SHOPPING_SIZE
-                       MOVE ITEM_NAME 
-                       TO SHOPPING_ITEM_NAME(SHOPPING_SIZE)
-   
-                       MOVE ITEM_QTY 
-                       TO SHOPPING_ITEM_QTY(SHOPPING_SIZE)
-                       ADD 0.30 TO ITEM_PRICE
+               IF SKIP_COUNT > 0
+                   OPEN EXTEND ShoppingReceiptFile
+               ELSE
+                   OPEN OUTPUT ShoppingReceiptFile
+               END-IF
 
-                       COMPUTE ITEM_NETTO = ITEM_QTY * ITEM_PRICE
-                       COMPUTE ITEM_BRUTTO = ITEM_NETTO * 1.07
+               IF CSV-EXPORT-REQUESTED
+                   IF SKIP_COUNT > 0
+                       OPEN EXTEND ReceiptCsvFile
+                   ELSE
+                       OPEN OUTPUT ReceiptCsvFile
+                   END-IF
+               END-IF
 
+               PERFORM SKIP_PROCESSED_RECORDS
 
-                       ADD ITEM_BRUTTO TO TOTAL_AMOUNT
+               IF SKIP_COUNT = 0
+                   MOVE "QTY | NAME         | NETTO  | BRUTTO"
+                    TO ShoppingReceiptLine
+                   WRITE ShoppingReceiptLine
 
-                       MOVE ITEM_NETTO 
-                       TO SHOPPING_ITEM_NETTO(SHOPPING_SIZE)
+                   MOVE "----------------" TO ShoppingReceiptLine
+                   WRITE ShoppingReceiptLine
+               END-IF
 
-                       MOVE ITEM_BRUTTO 
-                       TO SHOPPING_ITEM_BRUTTO(SHOPPING_SIZE)
 
+               PERFORM UNTIL EOF_REACHED = "Y"
 
-                       MOVE ITEM_NETTO TO ITEM_PRICE_F
-                       MOVE ITEM_BRUTTO TO ITEM_PRICE_F2
+                   READ ShoppingBasketFile
 
-                       STRING SHOPPING_ITEM_QTY(SHOPPING_SIZE) "x " 
+                    AT END
+                        MOVE "Y" TO EOF_REACHED
+                    NOT AT END
+                      IF SHOPPING_SIZE NOT < 200
+                          DISPLAY "Basket full - item ignored: "
+                              ITEM_NAME
+                          MOVE "SHOPPING" TO AUD-SOURCE
+                          MOVE ITEM_NAME TO AUD-USER
+                          MOVE "ITEM_SKIPPED" TO AUD-ACTION
+                          MOVE "basket full - item ignored"
+                              TO AUD-DETAIL
+                          CALL "WRITE-AUDIT" USING AUD-SOURCE,
+                              AUD-USER, AUD-ACTION,
+                              AUD-DETAIL
+                      ELSE IF ITEM_QTY NOT NUMERIC
+                              OR ITEM_QTY = 0
+                              OR ITEM_NAME = SPACES
+                          DISPLAY "Invalid basket record skipped: "
+                              ITEM_NAME
+                          MOVE "SHOPPING" TO AUD-SOURCE
+                          MOVE ITEM_NAME TO AUD-USER
+                          MOVE "ITEM_SKIPPED" TO AUD-ACTION
+                          MOVE "invalid basket record skipped"
+                              TO AUD-DETAIL
+                          CALL "WRITE-AUDIT" USING AUD-SOURCE,
+                              AUD-USER, AUD-ACTION,
+                              AUD-DETAIL
+                      ELSE
+                       PERFORM ACCUMULATE_ITEM
+
+                       MOVE ITEM_NETTO TO AMOUNT-FOR-FORMAT
+                       CALL "FORMAT-CURRENCY" USING AMOUNT-FOR-FORMAT,
+                           CURR-SYMBOL, CURR-DECIMAL-SEP,
+                           CURR-SYMBOL-POSITION, ITEM_PRICE_F
+                       MOVE ITEM_BRUTTO TO AMOUNT-FOR-FORMAT
+                       CALL "FORMAT-CURRENCY" USING AMOUNT-FOR-FORMAT,
+                           CURR-SYMBOL, CURR-DECIMAL-SEP,
+                           CURR-SYMBOL-POSITION, ITEM_PRICE_F2
+
+                       STRING SHOPPING_ITEM_QTY(SHOPPING_SIZE) "x "
                        SHOPPING_ITEM_NAME(SHOPPING_SIZE) "     | "
                        ITEM_PRICE_F " | "
-                       ITEM_PRICE_F2  
+                       ITEM_PRICE_F2
                        INTO RECEIPT_LINE
 
                        MOVE RECEIPT_LINE TO ShoppingReceiptLine
                        WRITE ShoppingReceiptLine
 
+                       IF CSV-EXPORT-REQUESTED
+                           INITIALIZE CSV_LINE
+                           MOVE ITEM_NETTO TO CSV-NETTO-ED
+                           MOVE ITEM_BRUTTO TO CSV-BRUTTO-ED
+                           STRING SHOPPING_ITEM_QTY(SHOPPING_SIZE)
+                               DELIMITED BY SIZE ","
+                               SHOPPING_ITEM_NAME(SHOPPING_SIZE)
+                               DELIMITED BY SPACE ","
+                               CSV-NETTO-ED DELIMITED BY SIZE ","
+                               CSV-BRUTTO-ED DELIMITED BY SIZE
+                               INTO CSV_LINE
+                           MOVE CSV_LINE TO ReceiptCsvLine
+                           WRITE ReceiptCsvLine
+                       END-IF
+
+                      END-IF
+
+                      ADD 1 TO RECORDS_DONE
+                      PERFORM WRITE_CHECKPOINT
+
                END-PERFORM
 
+               MOVE 0 TO RECORDS_DONE
+               PERFORM WRITE_CHECKPOINT
+
 
                MOVE "----------------" TO ShoppingReceiptLine.
                WRITE ShoppingReceiptLine.
 
+               DISPLAY "Enter promo code (or blank for none): ".
+               ACCEPT PROMO_CODE.
+
+               EVALUATE PROMO_CODE
+                   WHEN "RABATT5"
+                       MOVE 0.05 TO DISCOUNT_PERCENT
+                   WHEN "RABATT10"
+                       MOVE 0.10 TO DISCOUNT_PERCENT
+                   WHEN "RABATT20"
+                       MOVE 0.20 TO DISCOUNT_PERCENT
+                   WHEN OTHER
+                       MOVE 0 TO DISCOUNT_PERCENT
+               END-EVALUATE
+
+               COMPUTE DISCOUNT_AMOUNT =
+                   TOTAL_AMOUNT * DISCOUNT_PERCENT
+               COMPUTE FINAL_AMOUNT = TOTAL_AMOUNT - DISCOUNT_AMOUNT
+
+               IF SUBTOTAL_GROCERIES > 0
+                   MOVE SUBTOTAL_GROCERIES TO AMOUNT-FOR-FORMAT
+                   CALL "FORMAT-CURRENCY" USING AMOUNT-FOR-FORMAT,
+                       CURR-SYMBOL, CURR-DECIMAL-SEP,
+                       CURR-SYMBOL-POSITION, SUBTOTAL_F
+                   INITIALIZE RECEIPT_LINE
+                   STRING "Groceries: " SUBTOTAL_F INTO RECEIPT_LINE
+                   MOVE RECEIPT_LINE TO ShoppingReceiptLine
+                   WRITE ShoppingReceiptLine
+               END-IF
+
+               IF SUBTOTAL_HOUSEHOLD > 0
+                   MOVE SUBTOTAL_HOUSEHOLD TO AMOUNT-FOR-FORMAT
+                   CALL "FORMAT-CURRENCY" USING AMOUNT-FOR-FORMAT,
+                       CURR-SYMBOL, CURR-DECIMAL-SEP,
+                       CURR-SYMBOL-POSITION, SUBTOTAL_F
+                   INITIALIZE RECEIPT_LINE
+                   STRING "Household: " SUBTOTAL_F INTO RECEIPT_LINE
+                   MOVE RECEIPT_LINE TO ShoppingReceiptLine
+                   WRITE ShoppingReceiptLine
+               END-IF
+
+               IF SUBTOTAL_STANDARD > 0
+                   MOVE SUBTOTAL_STANDARD TO AMOUNT-FOR-FORMAT
+                   CALL "FORMAT-CURRENCY" USING AMOUNT-FOR-FORMAT,
+                       CURR-SYMBOL, CURR-DECIMAL-SEP,
+                       CURR-SYMBOL-POSITION, SUBTOTAL_F
+                   INITIALIZE RECEIPT_LINE
+                   STRING "Standard: " SUBTOTAL_F INTO RECEIPT_LINE
+                   MOVE RECEIPT_LINE TO ShoppingReceiptLine
+                   WRITE ShoppingReceiptLine
+               END-IF
+
+               IF SUBTOTAL_OTHER > 0
+                   MOVE SUBTOTAL_OTHER TO AMOUNT-FOR-FORMAT
+                   CALL "FORMAT-CURRENCY" USING AMOUNT-FOR-FORMAT,
+                       CURR-SYMBOL, CURR-DECIMAL-SEP,
+                       CURR-SYMBOL-POSITION, SUBTOTAL_F
+                   INITIALIZE RECEIPT_LINE
+                   STRING "Other: " SUBTOTAL_F INTO RECEIPT_LINE
+                   MOVE RECEIPT_LINE TO ShoppingReceiptLine
+                   WRITE ShoppingReceiptLine
+               END-IF
+
                INITIALIZE RECEIPT_LINE
-               MOVE TOTAL_AMOUNT TO ITEM_PRICE_F.
+               MOVE TOTAL_AMOUNT TO AMOUNT-FOR-FORMAT.
+               CALL "FORMAT-CURRENCY" USING AMOUNT-FOR-FORMAT,
+                   CURR-SYMBOL, CURR-DECIMAL-SEP,
+                   CURR-SYMBOL-POSITION, ITEM_PRICE_F
 
                STRING "Total Due: " ITEM_PRICE_F INTO RECEIPT_LINE.
                MOVE RECEIPT_LINE TO ShoppingReceiptLine.
                WRITE ShoppingReceiptLine.
 
+               INITIALIZE RECEIPT_LINE
+               MOVE DISCOUNT_AMOUNT TO AMOUNT-FOR-FORMAT.
+               CALL "FORMAT-CURRENCY" USING AMOUNT-FOR-FORMAT,
+                   CURR-SYMBOL, CURR-DECIMAL-SEP,
+                   CURR-SYMBOL-POSITION, ITEM_PRICE_F
+               STRING "Discount: " ITEM_PRICE_F INTO RECEIPT_LINE.
+               MOVE RECEIPT_LINE TO ShoppingReceiptLine.
+               WRITE ShoppingReceiptLine.
+
+               INITIALIZE RECEIPT_LINE
+               MOVE FINAL_AMOUNT TO AMOUNT-FOR-FORMAT.
+               CALL "FORMAT-CURRENCY" USING AMOUNT-FOR-FORMAT,
+                   CURR-SYMBOL, CURR-DECIMAL-SEP,
+                   CURR-SYMBOL-POSITION, ITEM_PRICE_F
+               STRING "Amount Due: " ITEM_PRICE_F INTO RECEIPT_LINE.
+               MOVE RECEIPT_LINE TO ShoppingReceiptLine.
+               WRITE ShoppingReceiptLine.
+
                CLOSE ShoppingBasketFile.
                CLOSE ShoppingReceiptFile.
+               CLOSE PriceMasterFile.
+
+               IF CSV-EXPORT-REQUESTED
+                   CLOSE ReceiptCsvFile
+               END-IF.
+
+               MOVE "SHOPPING" TO AUD-SOURCE
+               MOVE "BATCH" TO AUD-USER
+               MOVE "BASKET_RUN" TO AUD-ACTION
+               MOVE "basket processing completed" TO AUD-DETAIL
+               CALL "WRITE-AUDIT" USING AUD-SOURCE,
+                   AUD-USER, AUD-ACTION, AUD-DETAIL.
+
+           ACCUMULATE_ITEM SECTION.
+               ADD 1 TO SHOPPING_SIZE
+               MOVE ITEM_NAME
+               TO SHOPPING_ITEM_NAME(SHOPPING_SIZE)
+
+               MOVE ITEM_QTY
+               TO SHOPPING_ITEM_QTY(SHOPPING_SIZE)
+
+               MOVE ITEM_CATEGORY
+               TO SHOPPING_ITEM_CATEGORY(SHOPPING_SIZE)
+
+               MOVE ITEM_NAME TO PM-ITEM-NAME
+               READ PriceMasterFile
+                   INVALID KEY
+                       MOVE 1.00 TO ITEM_PRICE
+                   NOT INVALID KEY
+                       MOVE PM-ITEM-PRICE TO ITEM_PRICE
+               END-READ
+
+               EVALUATE ITEM_CATEGORY
+                   WHEN "G"
+                       MOVE 1.0700 TO VAT_MULTIPLIER
+                   WHEN "R"
+                       MOVE 1.1000 TO VAT_MULTIPLIER
+                   WHEN "S"
+                       MOVE 1.1900 TO VAT_MULTIPLIER
+                   WHEN OTHER
+                       MOVE 1.1900 TO VAT_MULTIPLIER
+               END-EVALUATE
+
+               COMPUTE ITEM_NETTO = ITEM_QTY * ITEM_PRICE
+               COMPUTE ITEM_BRUTTO =
+                   ITEM_NETTO * VAT_MULTIPLIER
+
+               ADD ITEM_BRUTTO TO TOTAL_AMOUNT
+
+               EVALUATE ITEM_CATEGORY
+                   WHEN "G"
+                       ADD ITEM_BRUTTO TO SUBTOTAL_GROCERIES
+                   WHEN "R"
+                       ADD ITEM_BRUTTO TO SUBTOTAL_HOUSEHOLD
+                   WHEN "S"
+                       ADD ITEM_BRUTTO TO SUBTOTAL_STANDARD
+                   WHEN OTHER
+                       ADD ITEM_BRUTTO TO SUBTOTAL_OTHER
+               END-EVALUATE
+
+               MOVE ITEM_NETTO
+               TO SHOPPING_ITEM_NETTO(SHOPPING_SIZE)
+
+               MOVE ITEM_BRUTTO
+               TO SHOPPING_ITEM_BRUTTO(SHOPPING_SIZE).
+
+           LOAD_CHECKPOINT SECTION.
+               MOVE 0 TO SKIP_COUNT
+               OPEN INPUT BasketCheckpointFile
+               IF BCHKPT-FILE-OK
+                   READ BasketCheckpointFile
+                       AT END
+                           MOVE 0 TO SKIP_COUNT
+                       NOT AT END
+                           MOVE BCHKPT-RECORDS-DONE TO SKIP_COUNT
+                   END-READ
+                   CLOSE BasketCheckpointFile
+               END-IF
+
+               IF SKIP_COUNT > 0
+                   DISPLAY "Resuming basket run - skipping "
+                       SKIP_COUNT " already-processed record(s)."
+               END-IF.
+
+           SKIP_PROCESSED_RECORDS SECTION.
+               MOVE 0 TO SKIP_INDEX
+               PERFORM UNTIL SKIP_INDEX NOT < SKIP_COUNT
+                   OR EOF_REACHED = "Y"
+                   READ ShoppingBasketFile
+                       AT END
+                           MOVE "Y" TO EOF_REACHED
+                       NOT AT END
+                           ADD 1 TO SKIP_INDEX
+                           IF SHOPPING_SIZE NOT < 200
+                               CONTINUE
+                           ELSE IF ITEM_QTY NOT NUMERIC
+                                   OR ITEM_QTY = 0
+                                   OR ITEM_NAME = SPACES
+                               CONTINUE
+                           ELSE
+                               PERFORM ACCUMULATE_ITEM
+                           END-IF
+                   END-READ
+               END-PERFORM
+               MOVE SKIP_COUNT TO RECORDS_DONE.
+
+           WRITE_CHECKPOINT SECTION.
+               MOVE RECORDS_DONE TO BCHKPT-RECORDS-DONE
+               OPEN OUTPUT BasketCheckpointFile
+               WRITE BasketCheckpointLine
+               CLOSE BasketCheckpointFile.
