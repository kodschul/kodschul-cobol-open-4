@@ -0,0 +1,152 @@
+                  IDENTIFICATION DIVISION.
+                  PROGRAM-ID. NIGHTLY-BATCH.
+
+                  ENVIRONMENT DIVISION.
+                  INPUT-OUTPUT SECTION.
+                  FILE-CONTROL.
+                      SELECT CheckpointFile ASSIGN TO "CHECKPT"
+                          ORGANIZATION IS LINE SEQUENTIAL
+                          FILE STATUS IS CHKPT-FILE-STATUS.
+
+                  DATA DIVISION.
+                  FILE SECTION.
+                  FD CheckpointFile.
+                  01 CheckpointLine.
+                      02 CHKPT-RUN-DATE  PIC 9(8).
+                      02 CHKPT-STEP-NAME PIC X(20).
+
+                  WORKING-STORAGE SECTION.
+                  01 CHKPT-FILE-STATUS PIC XX.
+                      88 CHKPT-FILE-OK VALUE "00".
+                  01 CHKPT-EOF PIC X VALUE "N".
+                  01 STEP-NAME-OUT PIC X(20).
+
+                  01 RUN-DATE PIC 9(8).
+
+                  01 DONE-INTEREST PIC X VALUE "N".
+                      88 INTEREST-DONE VALUE "Y".
+                  01 DONE-BASKET PIC X VALUE "N".
+                      88 BASKET-DONE VALUE "Y".
+                  01 DONE-GRADES PIC X VALUE "N".
+                      88 GRADES-DONE VALUE "Y".
+                  01 DONE-ARCHIVE PIC X VALUE "N".
+                      88 ARCHIVE-DONE VALUE "Y".
+                  01 DONE-RESET PIC X VALUE "N".
+                      88 RESET-DONE VALUE "Y".
+
+                  PROCEDURE DIVISION.
+                  MAIN SECTION.
+                      DISPLAY "---- Nightly Batch Window ----"
+                      ACCEPT RUN-DATE FROM DATE YYYYMMDD
+                      DISPLAY "Run date: " RUN-DATE
+
+                      PERFORM LOAD_CHECKPOINTS
+                      PERFORM RUN_INTEREST_STEP
+                      PERFORM RUN_BASKET_STEP
+                      PERFORM RUN_GRADE_STEP
+                      PERFORM RUN_ARCHIVE_STEP
+                      PERFORM RUN_RESET_STEP
+
+                      DISPLAY "---- Nightly Batch Window Complete ----"
+                      STOP RUN.
+
+                  LOAD_CHECKPOINTS SECTION.
+                      OPEN INPUT CheckpointFile
+                      IF CHKPT-FILE-OK
+                          MOVE "N" TO CHKPT-EOF
+                          PERFORM UNTIL CHKPT-EOF = "Y"
+                              READ CheckpointFile
+                                  AT END
+                                      MOVE "Y" TO CHKPT-EOF
+                                  NOT AT END
+                                      IF CHKPT-RUN-DATE = RUN-DATE
+                                          PERFORM MARK_STEP_DONE
+                                      END-IF
+                              END-READ
+                          END-PERFORM
+                          CLOSE CheckpointFile
+                      END-IF.
+
+                  MARK_STEP_DONE SECTION.
+                      EVALUATE CHKPT-STEP-NAME
+                          WHEN "INTEREST"
+                              MOVE "Y" TO DONE-INTEREST
+                          WHEN "BASKETSUM"
+                              MOVE "Y" TO DONE-BASKET
+                          WHEN "GRADERPT"
+                              MOVE "Y" TO DONE-GRADES
+                          WHEN "ARCHIVE"
+                              MOVE "Y" TO DONE-ARCHIVE
+                          WHEN "RESET"
+                              MOVE "Y" TO DONE-RESET
+                      END-EVALUATE.
+
+                  RUN_INTEREST_STEP SECTION.
+                      IF INTEREST-DONE
+                          DISPLAY
+                              "Interest accrual already completed "
+                              "for this run date - skipping."
+                      ELSE
+                          DISPLAY "Running interest accrual..."
+                          CALL "INTEREST-ACCRUAL"
+                          MOVE "INTEREST" TO STEP-NAME-OUT
+                          PERFORM WRITE_CHECKPOINT
+                      END-IF.
+
+                  RUN_BASKET_STEP SECTION.
+                      IF BASKET-DONE
+                          DISPLAY
+                              "Basket batch summary already "
+                              "completed for this run date - "
+                              "skipping."
+                      ELSE
+                          DISPLAY "Running basket batch summary..."
+                          CALL "BASKET-BATCH-SUMMARY"
+                          MOVE "BASKETSUM" TO STEP-NAME-OUT
+                          PERFORM WRITE_CHECKPOINT
+                      END-IF.
+
+                  RUN_GRADE_STEP SECTION.
+                      IF GRADES-DONE
+                          DISPLAY
+                              "Grade report already completed "
+                              "for this run date - skipping."
+                      ELSE
+                          DISPLAY "Running grade report..."
+                          CALL "HELLO"
+                          MOVE "GRADERPT" TO STEP-NAME-OUT
+                          PERFORM WRITE_CHECKPOINT
+                      END-IF.
+
+                  RUN_ARCHIVE_STEP SECTION.
+                      IF ARCHIVE-DONE
+                          DISPLAY
+                              "Daily archival already completed "
+                              "for this run date - skipping."
+                      ELSE
+                          DISPLAY "Running daily archive..."
+                          CALL "DAILY-ARCHIVE"
+                          MOVE "ARCHIVE" TO STEP-NAME-OUT
+                          PERFORM WRITE_CHECKPOINT
+                      END-IF.
+
+                  RUN_RESET_STEP SECTION.
+                      IF RESET-DONE
+                          DISPLAY
+                              "Daily withdrawal-limit reset already "
+                              "completed for this run date - "
+                              "skipping."
+                      ELSE
+                          DISPLAY "Running daily withdrawal-limit "
+                              "reset..."
+                          CALL "DAILY-RESET"
+                          MOVE "RESET" TO STEP-NAME-OUT
+                          PERFORM WRITE_CHECKPOINT
+                      END-IF.
+
+                  WRITE_CHECKPOINT SECTION.
+                      MOVE RUN-DATE TO CHKPT-RUN-DATE
+                      MOVE STEP-NAME-OUT TO CHKPT-STEP-NAME
+                      OPEN EXTEND CheckpointFile
+                      WRITE CheckpointLine
+                      CLOSE CheckpointFile.
