@@ -0,0 +1,173 @@
+                  IDENTIFICATION DIVISION.
+                  PROGRAM-ID. RECONCILIATION-REPORT.
+
+                  ENVIRONMENT DIVISION.
+                  INPUT-OUTPUT SECTION.
+                  FILE-CONTROL.
+                      SELECT TransactionLogFile ASSIGN TO "TRANSLOG"
+                          ORGANIZATION IS LINE SEQUENTIAL
+                          FILE STATUS IS TRANS-FILE-STATUS.
+
+                      SELECT SalesSummaryFile ASSIGN TO "SALESSUM"
+                          ORGANIZATION IS LINE SEQUENTIAL
+                          FILE STATUS IS SALES-FILE-STATUS.
+
+                  DATA DIVISION.
+                  FILE SECTION.
+                  FD TransactionLogFile.
+                  01 TRANS-LOG-LINE.
+                      02 TL-DATE      PIC 9(8).
+                      02 TL-TIME      PIC 9(6).
+                      02 TL-ACCOUNT   PIC X(6).
+                      02 TL-TYPE      PIC X(10).
+                      02 TL-AMOUNT    PIC S9(7)V99.
+                      02 TL-BALANCE   PIC S9(7)V99.
+                      02 FILLER       PIC X(32).
+
+                  FD SalesSummaryFile.
+                  01 SummaryLine PIC X(80).
+
+                  WORKING-STORAGE SECTION.
+                  01 RECON-TRAILER REDEFINES SummaryLine.
+                      02 FILLER     PIC X(12).
+                      02 RT-REVENUE PIC 9(7)V99.
+                      02 RT-TAX     PIC 9(7)V99.
+                      02 RT-ITEMS   PIC 9(7).
+                      02 FILLER     PIC X(43).
+
+                  01 TRANS-FILE-STATUS PIC XX.
+                      88 TRANS-FILE-OK VALUE "00".
+                  01 SALES-FILE-STATUS PIC XX.
+                      88 SALES-FILE-OK VALUE "00".
+
+                  01 TRANS-EOF PIC X VALUE "N".
+                  01 SALES-EOF PIC X VALUE "N".
+
+                  01 ATM-TOTAL-IN    PIC S9(9)V99 VALUE 0.
+                  01 ATM-TOTAL-OUT   PIC S9(9)V99 VALUE 0.
+                  01 SHOP-TOTAL-IN   PIC S9(9)V99 VALUE 0.
+
+                  01 GRAND-TOTAL-IN  PIC S9(9)V99 VALUE 0.
+                  01 GRAND-TOTAL-OUT PIC S9(9)V99 VALUE 0.
+
+                  01 BALANCE-FLAG PIC X VALUE "N".
+                      88 DAY-IS-BALANCED VALUE "Y".
+
+                  01 AMOUNT-F PIC X(20).
+                  01 AMOUNT-FOR-FORMAT PIC S9(7)V99.
+
+                  COPY CURRCFG.
+
+                  PROCEDURE DIVISION.
+                  MAIN SECTION.
+                      DISPLAY "---- Daily Reconciliation Report ----"
+
+                      PERFORM READ_TRANSACTIONS
+                      PERFORM READ_SALES_SUMMARY
+                      PERFORM COMPUTE_TOTALS
+                      PERFORM PRINT_REPORT
+
+                      STOP RUN.
+
+                  READ_TRANSACTIONS SECTION.
+                      OPEN INPUT TransactionLogFile
+                      IF TRANS-FILE-OK
+                          PERFORM UNTIL TRANS-EOF = "Y"
+                              READ TransactionLogFile
+                                  AT END
+                                      MOVE "Y" TO TRANS-EOF
+                                  NOT AT END
+                                      PERFORM CLASSIFY_TRANSACTION
+                              END-READ
+                          END-PERFORM
+                          CLOSE TransactionLogFile
+                      ELSE
+                          DISPLAY "No transaction log found - "
+                              "ATM totals assumed zero."
+                      END-IF.
+
+                  CLASSIFY_TRANSACTION SECTION.
+                      EVALUATE TL-TYPE
+                          WHEN "DEPOSIT"
+                              ADD TL-AMOUNT TO ATM-TOTAL-IN
+                          WHEN "XFER-IN"
+                              ADD TL-AMOUNT TO ATM-TOTAL-IN
+                          WHEN "XFER-UNDO"
+                              ADD TL-AMOUNT TO ATM-TOTAL-IN
+                          WHEN "INTEREST"
+                              ADD TL-AMOUNT TO ATM-TOTAL-IN
+                          WHEN "WITHDRAWAL"
+                              ADD TL-AMOUNT TO ATM-TOTAL-OUT
+                          WHEN "OVRD-FEE"
+                              ADD TL-AMOUNT TO ATM-TOTAL-OUT
+                          WHEN "XFER-OUT"
+                              ADD TL-AMOUNT TO ATM-TOTAL-OUT
+                      END-EVALUATE.
+
+                  READ_SALES_SUMMARY SECTION.
+                      OPEN INPUT SalesSummaryFile
+                      IF SALES-FILE-OK
+                          PERFORM UNTIL SALES-EOF = "Y"
+                              READ SalesSummaryFile
+                                  AT END
+                                      MOVE "Y" TO SALES-EOF
+                                  NOT AT END
+                                      IF SummaryLine(1:12) =
+                                          "RECONTOTALS:"
+                                          ADD RT-REVENUE
+                                              TO SHOP-TOTAL-IN
+                                      END-IF
+                              END-READ
+                          END-PERFORM
+                          CLOSE SalesSummaryFile
+                      ELSE
+                          DISPLAY "No sales summary found - "
+                              "shopping totals assumed zero."
+                      END-IF.
+
+                  COMPUTE_TOTALS SECTION.
+                      COMPUTE GRAND-TOTAL-IN =
+                          ATM-TOTAL-IN + SHOP-TOTAL-IN
+                      MOVE ATM-TOTAL-OUT TO GRAND-TOTAL-OUT
+
+                      IF GRAND-TOTAL-IN NOT < GRAND-TOTAL-OUT
+                          SET DAY-IS-BALANCED TO TRUE
+                      ELSE
+                          MOVE "N" TO BALANCE-FLAG
+                      END-IF.
+
+                  PRINT_REPORT SECTION.
+                      DISPLAY "---------------------------------------"
+                      MOVE ATM-TOTAL-IN TO AMOUNT-FOR-FORMAT
+                      CALL "FORMAT-CURRENCY" USING AMOUNT-FOR-FORMAT,
+                          CURR-SYMBOL, CURR-DECIMAL-SEP,
+                          CURR-SYMBOL-POSITION, AMOUNT-F
+                      DISPLAY "ATM cash in        : " AMOUNT-F
+                      MOVE ATM-TOTAL-OUT TO AMOUNT-FOR-FORMAT
+                      CALL "FORMAT-CURRENCY" USING AMOUNT-FOR-FORMAT,
+                          CURR-SYMBOL, CURR-DECIMAL-SEP,
+                          CURR-SYMBOL-POSITION, AMOUNT-F
+                      DISPLAY "ATM cash out       : " AMOUNT-F
+                      MOVE SHOP-TOTAL-IN TO AMOUNT-FOR-FORMAT
+                      CALL "FORMAT-CURRENCY" USING AMOUNT-FOR-FORMAT,
+                          CURR-SYMBOL, CURR-DECIMAL-SEP,
+                          CURR-SYMBOL-POSITION, AMOUNT-F
+                      DISPLAY "Register cash in   : " AMOUNT-F
+                      DISPLAY "---------------------------------------"
+                      MOVE GRAND-TOTAL-IN TO AMOUNT-FOR-FORMAT
+                      CALL "FORMAT-CURRENCY" USING AMOUNT-FOR-FORMAT,
+                          CURR-SYMBOL, CURR-DECIMAL-SEP,
+                          CURR-SYMBOL-POSITION, AMOUNT-F
+                      DISPLAY "Combined total ins : " AMOUNT-F
+                      MOVE GRAND-TOTAL-OUT TO AMOUNT-FOR-FORMAT
+                      CALL "FORMAT-CURRENCY" USING AMOUNT-FOR-FORMAT,
+                          CURR-SYMBOL, CURR-DECIMAL-SEP,
+                          CURR-SYMBOL-POSITION, AMOUNT-F
+                      DISPLAY "Combined total outs: " AMOUNT-F
+
+                      IF DAY-IS-BALANCED
+                          DISPLAY "Status: BALANCED"
+                      ELSE
+                          DISPLAY "Status: OUT OF BALANCE"
+                      END-IF
+                      DISPLAY "---------------------------------------".
