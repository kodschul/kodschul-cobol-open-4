@@ -1,34 +1,211 @@
               IDENTIFICATION DIVISION.
               PROGRAM-ID. SAMPLE3.
-       
+
+              ENVIRONMENT DIVISION.
+              INPUT-OUTPUT SECTION.
+              FILE-CONTROL.
+                  SELECT UserCredentialsFile ASSIGN TO "USERCRED"
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE IS DYNAMIC
+                      RECORD KEY IS USER-ID
+                      FILE STATUS IS USER-FILE-STATUS.
+
+                  SELECT CustomerMasterFile ASSIGN TO "CUSTMAST"
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE IS DYNAMIC
+                      RECORD KEY IS CUST-ID
+                      FILE STATUS IS CUST-FILE-STATUS.
+
               DATA DIVISION.
+              FILE SECTION.
+              FD UserCredentialsFile.
+              01 USER-CREDENTIAL-RECORD.
+                  02 USER-ID         PIC X(10).
+                  02 USER-PASSWORD   PIC X(4).
+                  02 USER-TRIES      PIC 9.
+                  02 USER-LOCKED     PIC X(1).
+                      88 USER-IS-LOCKED VALUE "Y".
+                  02 USER-CUST-ID    PIC X(6).
+
+              FD CustomerMasterFile.
+              COPY CUSTMAST.
+
               WORKING-STORAGE SECTION.
-       
-            01 CORRECT_PASSWORD PIC X(4) VALUE "TEST".
-            01 INPUT_PASSWORD PIC X(4).
-               88 PASSWORD_IS_CORRECT VALUE "TEST".
-            01 TRIES PIC 9 VALUE 1. 
-               88 MAX_TRIES_REACHED VALUE 4.
+              01 USER-FILE-STATUS PIC XX.
+                  88 USER-FILE-OK   VALUE "00".
+              01 CUST-FILE-STATUS PIC XX.
+                  88 CUST-FILE-OK   VALUE "00".
+
+              01 INPUT_USER_ID PIC X(10).
+              01 INPUT_PASSWORD PIC X(4).
+
+              01 PASSWORD_MATCHED PIC X VALUE "N".
+                  88 PASSWORD_IS_CORRECT VALUE "Y".
+
+              01 NEW_PASSWORD PIC X(4).
+              01 PASSWORD_OK PIC X VALUE "N".
+                  88 PASSWORD_IS_VALID VALUE "Y".
+              01 WANTS_CHANGE PIC X(1).
+
+              01 PW-CHAR PIC X.
+              01 PW-INDEX PIC 9 VALUE 1.
+              01 ALL-SAME-CHAR PIC X VALUE "Y".
+              01 ALL-NUMERIC-CHAR PIC X VALUE "Y".
+
+              01 AUD-SOURCE  PIC X(10).
+              01 AUD-USER    PIC X(10).
+              01 AUD-ACTION  PIC X(20).
+              01 AUD-DETAIL  PIC X(30).
 
               PROCEDURE DIVISION.
               MAIN SECTION.
                    DISPLAY "-----Password----".
-                   PERFORM GET_PASSWORD 
-                   UNTIL PASSWORD_IS_CORRECT OR MAX_TRIES_REACHED .
-
-                   IF NOT PASSWORD_IS_CORRECT
-                       DISPLAY "Max tries reached! Access denied!"
-                   ELSE 
-                       PERFORM HOME
-                   END-IF.
-               
+
+                   OPEN I-O UserCredentialsFile
+                   OPEN I-O CustomerMasterFile
+
+                   DISPLAY "Enter user ID: ".
+                   ACCEPT INPUT_USER_ID.
+                   MOVE INPUT_USER_ID TO USER-ID
+
+                   READ UserCredentialsFile
+                       INVALID KEY
+                           DISPLAY "Unknown user ID!"
+                   END-READ
+
+                   IF USER-FILE-OK
+                       MOVE USER-CUST-ID TO CUST-ID
+                       READ CustomerMasterFile
+                           INVALID KEY
+                               CONTINUE
+                       END-READ
+                       IF CUST-IS-LOCKED
+                           SET USER-IS-LOCKED TO TRUE
+                       END-IF
+                   END-IF
+
+                   IF USER-FILE-OK
+                       IF USER-IS-LOCKED
+                           DISPLAY "Account locked! Access denied!"
+                       ELSE
+                           PERFORM GET_PASSWORD
+                           UNTIL PASSWORD_IS_CORRECT
+                               OR USER-IS-LOCKED
+
+                           IF NOT PASSWORD_IS_CORRECT
+                               DISPLAY "Max tries reached!"
+                               DISPLAY "Access denied!"
+                           ELSE
+                               MOVE 0 TO USER-TRIES
+                               REWRITE USER-CREDENTIAL-RECORD
+                               PERFORM HOME
+                           END-IF
+                       END-IF
+                   END-IF
+
+                   CLOSE UserCredentialsFile.
+                   CLOSE CustomerMasterFile.
+
                    STOP RUN.
-       
+
               GET_PASSWORD SECTION.
-                  DISPLAY  "Tries: " TRIES " / 3 " "Enter password: ".
+                  DISPLAY  "Tries: " USER-TRIES " / 3 "
+                      "Enter password: ".
                   ACCEPT INPUT_PASSWORD.
-                  ADD 1 TO TRIES.
+
+                  IF INPUT_PASSWORD = USER-PASSWORD
+                      SET PASSWORD_IS_CORRECT TO TRUE
+                  ELSE
+                      ADD 1 TO USER-TRIES
+                      IF USER-TRIES NOT < 3
+                          SET USER-IS-LOCKED TO TRUE
+                          PERFORM LOCK_CUSTOMER
+                          MOVE "PWDCHECK" TO AUD-SOURCE
+                          MOVE USER-ID TO AUD-USER
+                          MOVE "LOGIN_LOCKED" TO AUD-ACTION
+                          MOVE "account locked after 3 tries"
+                              TO AUD-DETAIL
+                          CALL "WRITE-AUDIT" USING AUD-SOURCE,
+                              AUD-USER, AUD-ACTION,
+                              AUD-DETAIL
+                      END-IF
+                      REWRITE USER-CREDENTIAL-RECORD
+                      MOVE "PWDCHECK" TO AUD-SOURCE
+                      MOVE USER-ID TO AUD-USER
+                      MOVE "LOGIN_FAIL" TO AUD-ACTION
+                      MOVE "incorrect password entered" TO AUD-DETAIL
+                      CALL "WRITE-AUDIT" USING AUD-SOURCE,
+                          AUD-USER, AUD-ACTION,
+                          AUD-DETAIL
+                  END-IF.
+
+              LOCK_CUSTOMER SECTION.
+                  MOVE USER-CUST-ID TO CUST-ID
+                  READ CustomerMasterFile
+                      INVALID KEY
+                          CONTINUE
+                      NOT INVALID KEY
+                          MOVE "Y" TO CUST-LOCKED
+                          REWRITE CUSTOMER-MASTER-RECORD
+                  END-READ.
+
+              UNLOCK_CUSTOMER SECTION.
+                  MOVE USER-CUST-ID TO CUST-ID
+                  READ CustomerMasterFile
+                      INVALID KEY
+                          CONTINUE
+                      NOT INVALID KEY
+                          MOVE "N" TO CUST-LOCKED
+                          REWRITE CUSTOMER-MASTER-RECORD
+                  END-READ.
 
               HOME  SECTION.
                   DISPLAY "Welcome home!".
-           
\ No newline at end of file
+
+                  DISPLAY "Change password? (Y/N): ".
+                  ACCEPT WANTS_CHANGE.
+
+                  IF WANTS_CHANGE = "Y"
+                      PERFORM CHANGE_PASSWORD
+                  END-IF.
+
+              CHANGE_PASSWORD SECTION.
+                  DISPLAY "Enter new password: ".
+                  ACCEPT NEW_PASSWORD.
+
+                  PERFORM CHECK_PASSWORD_COMPLEXITY
+
+                  IF NOT PASSWORD_IS_VALID
+                      DISPLAY "Password too weak. Password not changed."
+                  ELSE
+                      MOVE NEW_PASSWORD TO USER-PASSWORD
+                      MOVE 0 TO USER-TRIES
+                      MOVE "N" TO USER-LOCKED
+                      REWRITE USER-CREDENTIAL-RECORD
+                      PERFORM UNLOCK_CUSTOMER
+                      DISPLAY "Password changed."
+                  END-IF.
+
+              CHECK_PASSWORD_COMPLEXITY SECTION.
+                  MOVE "N" TO PASSWORD_OK
+                  MOVE "Y" TO ALL-SAME-CHAR
+                  MOVE "Y" TO ALL-NUMERIC-CHAR
+
+                  PERFORM VARYING PW-INDEX FROM 1 BY 1
+                  UNTIL PW-INDEX > 4
+                      MOVE NEW_PASSWORD(PW-INDEX:1) TO PW-CHAR
+
+                      IF PW-CHAR NOT = NEW_PASSWORD(1:1)
+                          MOVE "N" TO ALL-SAME-CHAR
+                      END-IF
+
+                      IF PW-CHAR < "0" OR PW-CHAR > "9"
+                          MOVE "N" TO ALL-NUMERIC-CHAR
+                      END-IF
+                  END-PERFORM
+
+                  IF ALL-SAME-CHAR = "Y" OR ALL-NUMERIC-CHAR = "Y"
+                      MOVE "N" TO PASSWORD_OK
+                  ELSE
+                      MOVE "Y" TO PASSWORD_OK
+                  END-IF.
