@@ -0,0 +1,124 @@
+                  IDENTIFICATION DIVISION.
+                  PROGRAM-ID. SETUP-ACCOUNTS.
+
+                  ENVIRONMENT DIVISION.
+                  INPUT-OUTPUT SECTION.
+                  FILE-CONTROL.
+                      SELECT CustomerMasterFile ASSIGN TO "CUSTMAST"
+                          ORGANIZATION IS INDEXED
+                          ACCESS MODE IS DYNAMIC
+                          RECORD KEY IS CUST-ID
+                          FILE STATUS IS CUST-FILE-STATUS.
+
+                      SELECT AccountMasterFile ASSIGN TO "ACCTMAST"
+                          ORGANIZATION IS INDEXED
+                          ACCESS MODE IS DYNAMIC
+                          RECORD KEY IS ACCT-NUMBER
+                          FILE STATUS IS ACCT-FILE-STATUS.
+
+                      SELECT UserCredentialsFile ASSIGN TO "USERCRED"
+                          ORGANIZATION IS INDEXED
+                          ACCESS MODE IS DYNAMIC
+                          RECORD KEY IS USER-ID
+                          FILE STATUS IS USER-FILE-STATUS.
+
+                  DATA DIVISION.
+                  FILE SECTION.
+                  FD CustomerMasterFile.
+                  COPY CUSTMAST.
+
+                  FD AccountMasterFile.
+                  COPY ACCTMAST.
+
+                  FD UserCredentialsFile.
+                  01 USER-CREDENTIAL-RECORD.
+                      02 USER-ID         PIC X(10).
+                      02 USER-PASSWORD   PIC X(4).
+                      02 USER-TRIES      PIC 9.
+                      02 USER-LOCKED     PIC X(1).
+                          88 USER-IS-LOCKED VALUE "Y".
+                      02 USER-CUST-ID    PIC X(6).
+
+                  WORKING-STORAGE SECTION.
+                  01 CUST-FILE-STATUS PIC XX.
+                      88 CUST-FILE-OK   VALUE "00".
+                  01 ACCT-FILE-STATUS PIC XX.
+                      88 ACCT-FILE-OK   VALUE "00".
+                  01 USER-FILE-STATUS PIC XX.
+                      88 USER-FILE-OK   VALUE "00".
+
+                  01 CUSTOMERS-LOADED PIC 9(5) VALUE 0.
+
+                  PROCEDURE DIVISION.
+                  MAIN SECTION.
+                      DISPLAY "---- Customer/Account/Login Setup ----".
+
+                      OPEN OUTPUT CustomerMasterFile
+                      OPEN OUTPUT AccountMasterFile
+                      OPEN OUTPUT UserCredentialsFile
+
+                      MOVE "CUST01" TO CUST-ID
+                      MOVE "Jane Carver" TO CUST-NAME
+                      MOVE "N" TO CUST-LOCKED
+                      PERFORM WRITE_CUSTOMER
+
+                      MOVE "1234" TO ACCT-PIN
+                      MOVE "123456" TO ACCT-NUMBER
+                      MOVE 500.00 TO ACCT-BALANCE
+                      MOVE 500.00 TO ACCT-WITHDRAW-LIMIT
+                      MOVE 100.00 TO ACCT-OVERDRAFT-LIMIT
+                      MOVE 0 TO ACCT-DAILY-WITHDRAWN
+                      MOVE 0 TO ACCT-ATTEMPTS
+                      MOVE "N" TO ACCT-BLOCKED
+                      MOVE "C" TO ACCT-TYPE
+                      MOVE "CUST01" TO ACCT-CUST-ID
+                      PERFORM WRITE_ACCOUNT
+
+                      MOVE "JCARVER" TO USER-ID
+                      MOVE "TEST" TO USER-PASSWORD
+                      MOVE 0 TO USER-TRIES
+                      MOVE "N" TO USER-LOCKED
+                      MOVE "CUST01" TO USER-CUST-ID
+                      PERFORM WRITE_LOGIN
+
+                      MOVE "CUST02" TO CUST-ID
+                      MOVE "Robert Nakata" TO CUST-NAME
+                      MOVE "N" TO CUST-LOCKED
+                      PERFORM WRITE_CUSTOMER
+
+                      MOVE "654321" TO ACCT-NUMBER
+                      MOVE "5678" TO ACCT-PIN
+                      MOVE 1250.00 TO ACCT-BALANCE
+                      MOVE 500.00 TO ACCT-WITHDRAW-LIMIT
+                      MOVE 200.00 TO ACCT-OVERDRAFT-LIMIT
+                      MOVE 0 TO ACCT-DAILY-WITHDRAWN
+                      MOVE 0 TO ACCT-ATTEMPTS
+                      MOVE "N" TO ACCT-BLOCKED
+                      MOVE "S" TO ACCT-TYPE
+                      MOVE "CUST02" TO ACCT-CUST-ID
+                      PERFORM WRITE_ACCOUNT
+
+                      MOVE "RNAKATA" TO USER-ID
+                      MOVE "PASS" TO USER-PASSWORD
+                      MOVE 0 TO USER-TRIES
+                      MOVE "N" TO USER-LOCKED
+                      MOVE "CUST02" TO USER-CUST-ID
+                      PERFORM WRITE_LOGIN
+
+                      CLOSE CustomerMasterFile
+                      CLOSE AccountMasterFile
+                      CLOSE UserCredentialsFile
+
+                      DISPLAY "Customers loaded: " CUSTOMERS-LOADED
+                      DISPLAY "---- Setup Complete ----"
+                      GOBACK.
+
+                  WRITE_CUSTOMER SECTION.
+                      WRITE CUSTOMER-MASTER-RECORD
+                      ADD 1 TO CUSTOMERS-LOADED.
+
+                  WRITE_ACCOUNT SECTION.
+                      WRITE ACCOUNT-RECORD.
+
+                  WRITE_LOGIN SECTION.
+                      WRITE USER-CREDENTIAL-RECORD.
