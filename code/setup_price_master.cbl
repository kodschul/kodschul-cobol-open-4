@@ -0,0 +1,64 @@
+                  IDENTIFICATION DIVISION.
+                  PROGRAM-ID. SETUP-PRICE-MASTER.
+
+                  ENVIRONMENT DIVISION.
+                  INPUT-OUTPUT SECTION.
+                  FILE-CONTROL.
+                      SELECT PriceMasterFile ASSIGN TO "PRICEMST"
+                          ORGANIZATION IS INDEXED
+                          ACCESS MODE IS DYNAMIC
+                          RECORD KEY IS PM-ITEM-NAME
+                          FILE STATUS IS PRICE-FILE-STATUS.
+
+                  DATA DIVISION.
+                  FILE SECTION.
+                  FD PriceMasterFile.
+                  01 PRICE-MASTER-RECORD.
+                      02 PM-ITEM-NAME  PIC X(10).
+                      02 PM-ITEM-PRICE PIC 99V99.
+
+                  WORKING-STORAGE SECTION.
+                  01 PRICE-FILE-STATUS PIC XX.
+                      88 PRICE-FILE-OK VALUE "00".
+
+                  01 ITEMS-LOADED PIC 9(5) VALUE 0.
+
+                  PROCEDURE DIVISION.
+                  MAIN SECTION.
+                      DISPLAY "---- Price Master Setup ----".
+
+                      OPEN OUTPUT PriceMasterFile
+
+                      MOVE "Apples" TO PM-ITEM-NAME
+                      MOVE 1.20 TO PM-ITEM-PRICE
+                      PERFORM WRITE_PRICE
+
+                      MOVE "Bread" TO PM-ITEM-NAME
+                      MOVE 2.50 TO PM-ITEM-PRICE
+                      PERFORM WRITE_PRICE
+
+                      MOVE "Milk" TO PM-ITEM-NAME
+                      MOVE 1.80 TO PM-ITEM-PRICE
+                      PERFORM WRITE_PRICE
+
+                      MOVE "Eggs" TO PM-ITEM-NAME
+                      MOVE 3.10 TO PM-ITEM-PRICE
+                      PERFORM WRITE_PRICE
+
+                      MOVE "Cheese" TO PM-ITEM-NAME
+                      MOVE 4.75 TO PM-ITEM-PRICE
+                      PERFORM WRITE_PRICE
+
+                      MOVE "Soap" TO PM-ITEM-NAME
+                      MOVE 2.20 TO PM-ITEM-PRICE
+                      PERFORM WRITE_PRICE
+
+                      CLOSE PriceMasterFile
+
+                      DISPLAY "Items loaded: " ITEMS-LOADED
+                      DISPLAY "---- Setup Complete ----"
+                      GOBACK.
+
+                  WRITE_PRICE SECTION.
+                      WRITE PRICE-MASTER-RECORD
+                      ADD 1 TO ITEMS-LOADED.
