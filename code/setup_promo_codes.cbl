@@ -0,0 +1,64 @@
+                  IDENTIFICATION DIVISION.
+                  PROGRAM-ID. SETUP-PROMO-CODES.
+
+                  ENVIRONMENT DIVISION.
+                  INPUT-OUTPUT SECTION.
+                  FILE-CONTROL.
+                      SELECT PromoCodeFile ASSIGN TO "PROMOCDS"
+                          ORGANIZATION IS INDEXED
+                          ACCESS MODE IS DYNAMIC
+                          RECORD KEY IS PROMO-CODE
+                          FILE STATUS IS PROMO-FILE-STATUS.
+
+                  DATA DIVISION.
+                  FILE SECTION.
+                  FD PromoCodeFile.
+                  01 PROMO-CODE-RECORD.
+                      02 PROMO-CODE             PIC X(10).
+                      02 PROMO-PERCENT          PIC 9(2)V99.
+                      02 PROMO-EXPIRY           PIC 9(8).
+                      02 PROMO-REDEMPTION-LIMIT PIC 9(5).
+                      02 PROMO-REDEMPTION-COUNT PIC 9(5).
+
+                  WORKING-STORAGE SECTION.
+                  01 PROMO-FILE-STATUS PIC XX.
+                      88 PROMO-FILE-OK VALUE "00".
+
+                  01 CODES-LOADED PIC 9(5) VALUE 0.
+
+                  PROCEDURE DIVISION.
+                  MAIN SECTION.
+                      DISPLAY "---- Promo Code Setup ----".
+
+                      OPEN OUTPUT PromoCodeFile
+
+                      MOVE "RABATT5" TO PROMO-CODE
+                      MOVE 5.00 TO PROMO-PERCENT
+                      MOVE 20261231 TO PROMO-EXPIRY
+                      MOVE 1000 TO PROMO-REDEMPTION-LIMIT
+                      MOVE 0 TO PROMO-REDEMPTION-COUNT
+                      PERFORM WRITE_PROMO
+
+                      MOVE "RABATT10" TO PROMO-CODE
+                      MOVE 10.00 TO PROMO-PERCENT
+                      MOVE 20261231 TO PROMO-EXPIRY
+                      MOVE 500 TO PROMO-REDEMPTION-LIMIT
+                      MOVE 0 TO PROMO-REDEMPTION-COUNT
+                      PERFORM WRITE_PROMO
+
+                      MOVE "RABATT20" TO PROMO-CODE
+                      MOVE 20.00 TO PROMO-PERCENT
+                      MOVE 20261231 TO PROMO-EXPIRY
+                      MOVE 100 TO PROMO-REDEMPTION-LIMIT
+                      MOVE 0 TO PROMO-REDEMPTION-COUNT
+                      PERFORM WRITE_PROMO
+
+                      CLOSE PromoCodeFile
+
+                      DISPLAY "Codes loaded: " CODES-LOADED
+                      DISPLAY "---- Setup Complete ----"
+                      GOBACK.
+
+                  WRITE_PROMO SECTION.
+                      WRITE PROMO-CODE-RECORD
+                      ADD 1 TO CODES-LOADED.
