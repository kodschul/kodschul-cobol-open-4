@@ -0,0 +1,62 @@
+                  IDENTIFICATION DIVISION.
+                  PROGRAM-ID. SETUP-STORECAT.
+
+                  ENVIRONMENT DIVISION.
+                  INPUT-OUTPUT SECTION.
+                  FILE-CONTROL.
+                      SELECT StoreCatalogFile ASSIGN TO "STORECAT"
+                          ORGANIZATION IS LINE SEQUENTIAL
+                          FILE STATUS IS CATALOG-FILE-STATUS.
+
+                  DATA DIVISION.
+                  FILE SECTION.
+                  FD StoreCatalogFile.
+                  01 CatalogItemLine.
+                      02 CAT_ITEM_NAME PIC X(10).
+                      02 CAT_ITEM_QTY PIC 99.
+
+                  WORKING-STORAGE SECTION.
+                  01 CATALOG-FILE-STATUS PIC XX.
+                      88 CATALOG-FILE-OK VALUE "00".
+
+                  01 ITEMS-LOADED PIC 9(5) VALUE 0.
+
+                  PROCEDURE DIVISION.
+                  MAIN SECTION.
+                      DISPLAY "---- Store Catalog Setup ----".
+
+                      OPEN OUTPUT StoreCatalogFile
+
+                      MOVE "Apples" TO CAT_ITEM_NAME
+                      MOVE 10 TO CAT_ITEM_QTY
+                      PERFORM WRITE_CATALOG_ITEM
+
+                      MOVE "Bread" TO CAT_ITEM_NAME
+                      MOVE 8 TO CAT_ITEM_QTY
+                      PERFORM WRITE_CATALOG_ITEM
+
+                      MOVE "Milk" TO CAT_ITEM_NAME
+                      MOVE 12 TO CAT_ITEM_QTY
+                      PERFORM WRITE_CATALOG_ITEM
+
+                      MOVE "Eggs" TO CAT_ITEM_NAME
+                      MOVE 6 TO CAT_ITEM_QTY
+                      PERFORM WRITE_CATALOG_ITEM
+
+                      MOVE "Cheese" TO CAT_ITEM_NAME
+                      MOVE 5 TO CAT_ITEM_QTY
+                      PERFORM WRITE_CATALOG_ITEM
+
+                      MOVE "Soap" TO CAT_ITEM_NAME
+                      MOVE 15 TO CAT_ITEM_QTY
+                      PERFORM WRITE_CATALOG_ITEM
+
+                      CLOSE StoreCatalogFile
+
+                      DISPLAY "Items loaded: " ITEMS-LOADED
+                      DISPLAY "---- Setup Complete ----"
+                      GOBACK.
+
+                  WRITE_CATALOG_ITEM SECTION.
+                      WRITE CatalogItemLine
+                      ADD 1 TO ITEMS-LOADED.
