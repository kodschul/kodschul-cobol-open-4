@@ -0,0 +1,98 @@
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. VALIDATE-NUMERIC.
+
+           DATA DIVISION.
+           WORKING-STORAGE SECTION.
+           01 WORK-VALUE    PIC 9(9).
+           01 WORK-SIGNED   PIC S9(9).
+           01 WORK-LENGTH   PIC 9(2) VALUE 0.
+           01 WORK-START    PIC 9(2) VALUE 1.
+           01 WORK-DIGIT-LEN PIC 9(2) VALUE 0.
+           01 WORK-DOT-POS  PIC 9(2) VALUE 0.
+           01 WORK-FRAC-LEN PIC 9(2) VALUE 0.
+           01 WORK-DIGITS   PIC X(10).
+           01 WORK-OK       PIC X(1) VALUE "N".
+               88 WORK-IS-OK VALUE "Y".
+
+           LINKAGE SECTION.
+           01 VN-INPUT    PIC X(10).
+           01 VN-MIN      PIC S9(9).
+           01 VN-MAX      PIC S9(9).
+           01 VN-DECIMALS PIC 9.
+           01 VN-VALID    PIC X(1).
+               88 VN-IS-VALID VALUE "Y".
+
+           PROCEDURE DIVISION USING VN-INPUT, VN-MIN, VN-MAX,
+               VN-DECIMALS, VN-VALID.
+           MAIN SECTION.
+               MOVE "N" TO VN-VALID
+               MOVE "N" TO WORK-OK
+               MOVE 0 TO WORK-LENGTH
+               MOVE 1 TO WORK-START
+               INITIALIZE WORK-DIGITS
+
+               INSPECT VN-INPUT TALLYING WORK-LENGTH
+                   FOR CHARACTERS BEFORE INITIAL SPACE
+
+               IF WORK-LENGTH > 0
+                   IF VN-INPUT(1:1) = "-"
+                       MOVE 2 TO WORK-START
+                   END-IF
+
+                   IF WORK-LENGTH NOT < WORK-START
+                       COMPUTE WORK-DIGIT-LEN =
+                           WORK-LENGTH - WORK-START + 1
+                       PERFORM PARSE_DIGITS
+                   END-IF
+               END-IF
+
+               IF WORK-IS-OK
+                   MOVE WORK-DIGITS TO WORK-VALUE
+                   IF WORK-START = 2
+                       COMPUTE WORK-SIGNED = WORK-VALUE * -1
+                   ELSE
+                       MOVE WORK-VALUE TO WORK-SIGNED
+                   END-IF
+
+                   IF WORK-SIGNED NOT < VN-MIN
+                       AND WORK-SIGNED NOT > VN-MAX
+                       MOVE "Y" TO VN-VALID
+                   END-IF
+               END-IF
+
+               GOBACK.
+
+           PARSE_DIGITS SECTION.
+               MOVE 0 TO WORK-DOT-POS
+               INSPECT VN-INPUT(WORK-START:WORK-DIGIT-LEN)
+                   TALLYING WORK-DOT-POS
+                   FOR CHARACTERS BEFORE INITIAL "."
+
+               IF VN-DECIMALS = 0
+                   IF WORK-DOT-POS = WORK-DIGIT-LEN
+                       AND VN-INPUT(WORK-START:WORK-DIGIT-LEN)
+                           IS NUMERIC
+                       MOVE VN-INPUT(WORK-START:WORK-DIGIT-LEN)
+                           TO WORK-DIGITS
+                       MOVE "Y" TO WORK-OK
+                   END-IF
+               ELSE
+                   IF WORK-DOT-POS < WORK-DIGIT-LEN
+                       AND WORK-DOT-POS > 0
+                       COMPUTE WORK-FRAC-LEN =
+                           WORK-DIGIT-LEN - WORK-DOT-POS - 1
+                       IF WORK-FRAC-LEN = VN-DECIMALS
+                           AND VN-INPUT(WORK-START:WORK-DOT-POS)
+                               IS NUMERIC
+                           AND VN-INPUT(WORK-START + WORK-DOT-POS + 1:
+                               WORK-FRAC-LEN) IS NUMERIC
+                           STRING
+                               VN-INPUT(WORK-START:WORK-DOT-POS)
+                                   DELIMITED BY SIZE
+                               VN-INPUT(WORK-START + WORK-DOT-POS + 1:
+                                   WORK-FRAC-LEN) DELIMITED BY SIZE
+                               INTO WORK-DIGITS
+                           MOVE "Y" TO WORK-OK
+                       END-IF
+                   END-IF
+               END-IF.
