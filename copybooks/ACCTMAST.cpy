@@ -0,0 +1,14 @@
+           01 ACCOUNT-RECORD.
+               02 ACCT-NUMBER         PIC X(6).
+               02 ACCT-PIN            PIC X(4).
+               02 ACCT-BALANCE        PIC S9(7)V99.
+               02 ACCT-WITHDRAW-LIMIT PIC 9(5)V99.
+               02 ACCT-OVERDRAFT-LIMIT PIC 9(5)V99.
+               02 ACCT-DAILY-WITHDRAWN PIC 9(5)V99.
+               02 ACCT-ATTEMPTS       PIC 9.
+               02 ACCT-BLOCKED        PIC X(1).
+                   88 ACCT-IS-BLOCKED VALUE "Y".
+               02 ACCT-TYPE           PIC X(1).
+                   88 ACCT-IS-SAVINGS  VALUE "S".
+                   88 ACCT-IS-CHECKING VALUE "C".
+               02 ACCT-CUST-ID        PIC X(6).
