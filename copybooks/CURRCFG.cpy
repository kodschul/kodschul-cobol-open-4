@@ -0,0 +1,6 @@
+           01 CURRENCY-CONFIG.
+               02 CURR-SYMBOL          PIC X(3) VALUE "$".
+               02 CURR-DECIMAL-SEP     PIC X(1) VALUE ".".
+               02 CURR-SYMBOL-POSITION PIC X(1) VALUE "L".
+                   88 CURR-SYMBOL-LEADING  VALUE "L".
+                   88 CURR-SYMBOL-TRAILING VALUE "T".
