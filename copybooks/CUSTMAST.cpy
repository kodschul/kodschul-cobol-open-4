@@ -0,0 +1,5 @@
+           01 CUSTOMER-MASTER-RECORD.
+               02 CUST-ID            PIC X(6).
+               02 CUST-NAME          PIC X(20).
+               02 CUST-LOCKED        PIC X(1).
+                   88 CUST-IS-LOCKED VALUE "Y".
