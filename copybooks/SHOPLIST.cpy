@@ -0,0 +1,8 @@
+           01 SHOPPING_LIST.
+               02 SHOPPING_SIZE PIC 999 VALUE 0.
+               02 SHOPPING_ITEMS OCCURS 200 TIMES.
+                   03 SHOPPING_ITEM_NAME PIC X(10).
+                   03 SHOPPING_ITEM_QTY PIC 99.
+                   03 SHOPPING_ITEM_CATEGORY PIC X(1).
+                   03 SHOPPING_ITEM_NETTO PIC 9(4)V99.
+                   03 SHOPPING_ITEM_BRUTTO PIC 9(4)V99.
