@@ -0,0 +1,23 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DivideNumbers.
+
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 NUM1      PIC 9(3).
+       01 NUM2      PIC 9(3).
+       01 RESULT    PIC 9(4).
+       01 COND-CODE PIC 9.
+
+       PROCEDURE DIVISION USING NUM1, NUM2, RESULT, COND-CODE.
+       MAIN-LOGIC.
+           MOVE 0 TO COND-CODE
+           IF NUM2 = 0
+               MOVE 2 TO COND-CODE
+           ELSE
+               COMPUTE RESULT = NUM1 / NUM2
+                   ON SIZE ERROR
+                       MOVE 1 TO COND-CODE
+               END-COMPUTE
+           END-IF
+           GOBACK.
+       END PROGRAM DivideNumbers.
