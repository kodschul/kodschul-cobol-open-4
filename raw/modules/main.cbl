@@ -5,11 +5,48 @@
        01 NUM1 PIC 9(3) VALUE 20.
        01 NUM2 PIC 9(3) VALUE 20.
        01 RESULT PIC 9(4).
+       01 COND-CODE PIC 9 VALUE 0.
+       01 MENU-CHOICE PIC 9 VALUE 0.
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
-           DISPLAY "Calling SubProgram to add numbers."
-           CALL "AddNumbers" USING NUM1, NUM2, RESULT.
-           DISPLAY "The result is: " RESULT.
+           DISPLAY "1. Add  2. Subtract  3. Multiply  4. Divide"
+           DISPLAY "Choose operation: "
+           ACCEPT MENU-CHOICE
+
+           DISPLAY "Enter first number: "
+           ACCEPT NUM1
+           DISPLAY "Enter second number: "
+           ACCEPT NUM2
+
+           EVALUATE MENU-CHOICE
+               WHEN 1
+                   CALL "AddNumbers"
+                       USING NUM1, NUM2, RESULT, COND-CODE
+               WHEN 2
+                   CALL "SubtractNumbers"
+                       USING NUM1, NUM2, RESULT, COND-CODE
+               WHEN 3
+                   CALL "MultiplyNumbers"
+                       USING NUM1, NUM2, RESULT, COND-CODE
+               WHEN 4
+                   CALL "DivideNumbers"
+                       USING NUM1, NUM2, RESULT, COND-CODE
+               WHEN OTHER
+                   DISPLAY "Invalid choice."
+                   MOVE 9 TO COND-CODE
+           END-EVALUATE
+
+           EVALUATE COND-CODE
+               WHEN 0
+                   DISPLAY "The result is: " RESULT
+               WHEN 1
+                   DISPLAY "Error: result overflowed."
+               WHEN 2
+                   DISPLAY "Error: division by zero."
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+
            STOP RUN.
        END PROGRAM MainProgram.
